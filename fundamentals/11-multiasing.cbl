@@ -13,7 +13,7 @@
        01 NUM2 PIC 99.
        01 NUM3 PIC 99.
 
-       01 TEXTO PIC XX VALUE SPACES.
+       01 TEXTO PIC X(10) VALUE SPACES.
        01 NUM PIC 99 VALUE ZERO.
        01 NUMZ PIC 99 VALUE ZEROS.
        01 NUMZ2 PIC 99 VALUE ZEROES.
@@ -24,9 +24,26 @@
             DISPLAY NUM1.
             DISPLAY NUM2.
             DISPLAY NUM3.
-            DISPLAY TEXTO.
+            DISPLAY "INTRODUCE UN TEXTO CORTO: ".
+            ACCEPT TEXTO.
+            PERFORM COMPRUEBA-TEXTO.
             DISPLAY NUM.
             DISPLAY NUMZ.
             DISPLAY NUMZ2.
             STOP RUN.
+
+       COMPRUEBA-TEXTO.
+            IF TEXTO = SPACES
+               DISPLAY "EL TEXTO ESTA EN BLANCO"
+            ELSE
+               IF TEXTO(1:1) = SPACE
+                  DISPLAY "EL TEXTO ESTA RELLENO POR LA IZQUIERDA"
+               ELSE
+                  IF TEXTO(10:1) = SPACE
+                     DISPLAY "EL TEXTO ESTA RELLENO POR LA DERECHA"
+                  ELSE
+                     DISPLAY "EL TEXTO NO TIENE RELLENO DE ESPACIOS"
+                  END-IF
+               END-IF
+            END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
