@@ -6,10 +6,29 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDADES-ARCHIVO ASSIGN TO "EDADES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORTE-EDADES ASSIGN TO "EDADES.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  EDADES-ARCHIVO.
+       01  EDAD-REGISTRO PIC 999.
+       FD  REPORTE-EDADES.
+       01  LINEA-REPORTE PIC X(40).
        WORKING-STORAGE SECTION.
        77  VAR-SIMPLE PIC 9 VALUE ZERO.
+       01  MODO PIC X.
+       01  FIN-DE-ARCHIVO PIC X VALUE "N".
+       01  TOTAL-JOVENES PIC 9(4) VALUE ZERO.
+       01  TOTAL-MADUROS PIC 9(4) VALUE ZERO.
+       01  TOTAL-ANCIANOS PIC 9(4) VALUE ZERO.
+       01  TOTAL-JUBILADOS PIC 9(4) VALUE ZERO.
+       01  TOTAL-FUERA-DE-RANGO PIC 9(4) VALUE ZERO.
+       01  TASA-CONTRIBUCION PIC V99.
 
        01  VAR-COMPUESTA.
            02 NUM1 PIC 9 VALUE 2.
@@ -23,18 +42,125 @@
            88 JOVEN VALUE 1 THRU 40.
            88 MADURO VALUE 41 THRU 65.
            88 ANCIANO VALUE 66 THRU 100.
+           88 JUBILADO VALUE 101 THRU 120.
 
+       01  FECHA-ACTUAL PIC X(21).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY JOVEN.
-           DISPLAY "INTRODUCE TU EDAD".
-           ACCEPT EDAD.
-           IF JOVEN
-              DISPLAY "ERES JOVEN".
-           IF MADURO
-              DISPLAY "ERES MADURO".
-           IF ANCIANO
-              DISPLAY "ERES ANCIANO".
+           DISPLAY "MODO (1=CONSULTA INDIVIDUAL, 2=INFORME POR LOTES): ".
+           ACCEPT MODO.
+           IF MODO = "2"
+              PERFORM INFORME-POR-LOTES
+           ELSE
+              DISPLAY "INTRODUCE TU EDAD"
+              ACCEPT EDAD
+              IF JOVEN
+                 DISPLAY "ERES JOVEN"
+              END-IF
+              IF MADURO
+                 DISPLAY "ERES MADURO"
+              END-IF
+              IF ANCIANO
+                 DISPLAY "ERES ANCIANO"
+              END-IF
+              IF JUBILADO
+                 DISPLAY "ERES JUBILADO"
+              END-IF
+              PERFORM DETERMINA-TASA-CONTRIBUCION
+              DISPLAY "TASA DE CONTRIBUCION APLICABLE: "
+                  TASA-CONTRIBUCION
+           END-IF.
            STOP RUN.
+
+       DETERMINA-TASA-CONTRIBUCION.
+           IF JOVEN
+              MOVE .05 TO TASA-CONTRIBUCION
+           ELSE
+              IF MADURO
+                 MOVE .08 TO TASA-CONTRIBUCION
+              ELSE
+                 IF ANCIANO
+                    MOVE .10 TO TASA-CONTRIBUCION
+                 ELSE
+                    IF JUBILADO
+                       MOVE 0 TO TASA-CONTRIBUCION
+                    ELSE
+                       MOVE 0 TO TASA-CONTRIBUCION
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       INFORME-POR-LOTES.
+           OPEN INPUT EDADES-ARCHIVO.
+           OPEN OUTPUT REPORTE-EDADES.
+           MOVE "INFORME DE EDADES POR TRAMO" TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           PERFORM LEE-EDAD.
+           PERFORM CLASIFICA-EDAD UNTIL FIN-DE-ARCHIVO = "S".
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "TOTAL JOVENES: " TOTAL-JOVENES DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "TOTAL MADUROS: " TOTAL-MADUROS DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "TOTAL ANCIANOS: " TOTAL-ANCIANOS DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "TOTAL JUBILADOS: " TOTAL-JUBILADOS DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "TOTAL FUERA DE RANGO: " TOTAL-FUERA-DE-RANGO
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           CLOSE EDADES-ARCHIVO.
+           CLOSE REPORTE-EDADES.
+
+       LEE-EDAD.
+           READ EDADES-ARCHIVO
+               AT END MOVE "S" TO FIN-DE-ARCHIVO.
+
+       CLASIFICA-EDAD.
+           MOVE EDAD-REGISTRO TO EDAD.
+           MOVE SPACES TO LINEA-REPORTE.
+           IF JOVEN
+              ADD 1 TO TOTAL-JOVENES
+              STRING EDAD " - JOVEN" DELIMITED BY SIZE
+                  INTO LINEA-REPORTE
+           ELSE
+              IF MADURO
+                 ADD 1 TO TOTAL-MADUROS
+                 STRING EDAD " - MADURO" DELIMITED BY SIZE
+                     INTO LINEA-REPORTE
+              ELSE
+                 IF ANCIANO
+                    ADD 1 TO TOTAL-ANCIANOS
+                    STRING EDAD " - ANCIANO" DELIMITED BY SIZE
+                        INTO LINEA-REPORTE
+                 ELSE
+                    IF JUBILADO
+                       ADD 1 TO TOTAL-JUBILADOS
+                       STRING EDAD " - JUBILADO" DELIMITED BY SIZE
+                           INTO LINEA-REPORTE
+                    ELSE
+                       ADD 1 TO TOTAL-FUERA-DE-RANGO
+                       STRING EDAD " - FUERA DE RANGO" DELIMITED BY SIZE
+                           INTO LINEA-REPORTE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+           WRITE LINEA-REPORTE.
+           PERFORM LEE-EDAD.
        END PROGRAM YOUR-PROGRAM-NAME.
