@@ -6,30 +6,86 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RUTINAS-SINO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-DECISIONES ASSIGN TO "RUTINASSINO.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAMETRO-ARCHIVO ASSIGN TO "PARAMETRO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAMETRO-ESTADO-ARCHIVO.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOG-DECISIONES.
+       01  LOG-REGISTRO.
+           05 LOG-FECHA-HORA   PIC X(15).
+           05 FILLER           PIC X VALUE SPACE.
+           05 LOG-DECISION     PIC X.
+       FD  PARAMETRO-ARCHIVO.
+       01  PARAMETRO-REGISTRO  PIC X.
        WORKING-STORAGE SECTION.
        01 SI-O-NO PIC X.
+       01 FECHA-HORA-ACTUAL   PIC X(21).
+       01 MODO-EJECUCION      PIC X.
+       01 PARAMETRO-ESTADO-ARCHIVO PIC X(2).
        PROCEDURE DIVISION.
             PREGUNTA.
 
-            PERFORM CONTINUACION.
+            OPEN EXTEND LOG-DECISIONES.
+            DISPLAY "MODO (1=INTERACTIVO, 2=BATCH DESDE PARAMETRO.DAT)".
+            ACCEPT MODO-EJECUCION.
+            IF MODO-EJECUCION = "2"
+               PERFORM CONTINUACION-BATCH
+            ELSE
+               PERFORM CONTINUACION
+            END-IF.
+            PERFORM REPREGUNTA-SI-NO
+                UNTIL SI-O-NO = "N" OR SI-O-NO = "n"
+                   OR SI-O-NO = "S" OR SI-O-NO = "s".
+            PERFORM GRABA-DECISION.
+            CLOSE LOG-DECISIONES.
 
             IF SI-O-NO = "N" OR SI-O-NO = "n"
                GO TO FINALIZA-PROGRAMA.
-            IF SI-O-NO = "S" OR SI-O-NO = "s"
-               PERFORM PROGRAMA
-            ELSE
-                DISPLAY "POR FAVOR, INTRODUCE UNA 'N' O 'S'.".
+            PERFORM PROGRAMA.
 
             FINALIZA-PROGRAMA.
                STOP RUN.
 
+            REPREGUNTA-SI-NO.
+               DISPLAY "POR FAVOR, INTRODUCE UNA 'N' O 'S'."
+               PERFORM CONTINUACION.
+
             CONTINUACION.
                DISPLAY "¿EJECUTAR EL PROGRAMA (S/N)?".
                ACCEPT SI-O-NO.
 
+            CONTINUACION-BATCH.
+               OPEN INPUT PARAMETRO-ARCHIVO.
+               IF PARAMETRO-ESTADO-ARCHIVO NOT = "00"
+                  DISPLAY "PARAMETRO.DAT NO EXISTE. SE ASUME 'N'."
+                  MOVE "N" TO SI-O-NO
+               ELSE
+                  READ PARAMETRO-ARCHIVO
+                     AT END MOVE "N" TO SI-O-NO
+                     NOT AT END MOVE PARAMETRO-REGISTRO TO SI-O-NO
+                  END-READ
+                  CLOSE PARAMETRO-ARCHIVO
+               END-IF.
+               IF SI-O-NO NOT = "S" AND SI-O-NO NOT = "s"
+                   AND SI-O-NO NOT = "N" AND SI-O-NO NOT = "n"
+                  DISPLAY "PARAMETRO.DAT CONTIENE UN VALOR INVALIDO. "
+                      "SE ASUME 'N'."
+                  MOVE "N" TO SI-O-NO
+               END-IF.
+
             PROGRAMA.
                DISPLAY "SE EJECUTA EL PROGRAMA".
 
+            GRABA-DECISION.
+               MOVE FUNCTION CURRENT-DATE TO FECHA-HORA-ACTUAL.
+               MOVE FECHA-HORA-ACTUAL(1:14) TO LOG-FECHA-HORA.
+               MOVE SI-O-NO TO LOG-DECISION.
+               WRITE LOG-REGISTRO.
+
        END PROGRAM RUTINAS-SINO.
