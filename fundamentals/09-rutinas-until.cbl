@@ -6,10 +6,23 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RUTINAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-MULTIPLOS ASSIGN TO "MULTIPLOS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  REPORTE-MULTIPLOS.
+       01  LINEA-REPORTE PIC X(30).
        WORKING-STORAGE SECTION.
        01 NUMERO PIC 999.
+       01 MODO PIC X.
+       01 DIVISOR PIC 999.
+       01 CONTADOR-MULTIPLOS PIC 9(4) VALUE ZERO.
+       01 COCIENTE-AUX PIC 999.
+       01 RESTO-AUX PIC 999.
+       01 FECHA-ACTUAL PIC X(21).
        PROCEDURE DIVISION.
       * INICIO.
       * PERFORM OPERACION UNTIL NUMERO = 100.
@@ -27,8 +40,45 @@
       *     DISPLAY NUMERO.
       *---------------
        INICIO.
-           PERFORM VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO >100
-           DISPLAY NUMERO
-           END-PERFORM
+           DISPLAY "MODO (1=LISTAR DEL 1 AL 100, 2=REPORTE MULTIPLOS): "
+           ACCEPT MODO.
+           IF MODO = "2"
+              PERFORM MODO-MULTIPLOS
+           ELSE
+              PERFORM VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO >100
+                 DISPLAY NUMERO
+              END-PERFORM.
            STOP RUN.
+
+       MODO-MULTIPLOS.
+           DISPLAY "INTRODUCE EL DIVISOR: ".
+           ACCEPT DIVISOR.
+           MOVE 1 TO NUMERO.
+           OPEN OUTPUT REPORTE-MULTIPLOS.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           IF DIVISOR = 0
+              DISPLAY "AVISO: NO SE PUEDE DIVIDIR ENTRE CERO"
+           ELSE
+              PERFORM BUSCA-MULTIPLO UNTIL NUMERO > 100
+           END-IF.
+           CLOSE REPORTE-MULTIPLOS.
+           DISPLAY "TOTAL DE MULTIPLOS ENCONTRADOS: "
+               CONTADOR-MULTIPLOS.
+
+       BUSCA-MULTIPLO.
+           DIVIDE NUMERO BY DIVISOR GIVING COCIENTE-AUX
+               REMAINDER RESTO-AUX.
+           IF RESTO-AUX = 0
+              ADD 1 TO CONTADOR-MULTIPLOS
+              MOVE SPACES TO LINEA-REPORTE
+              STRING NUMERO " ES MULTIPLO DE " DIVISOR
+                  " (NUMERO " CONTADOR-MULTIPLOS ")"
+                  DELIMITED BY SIZE INTO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+           END-IF.
+           ADD 1 TO NUMERO.
        END PROGRAM RUTINAS.
