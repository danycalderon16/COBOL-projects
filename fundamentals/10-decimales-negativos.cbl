@@ -6,18 +6,214 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPCIONES-ARCHIVO ASSIGN TO "SALDOEXCEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARES-ARCHIVO ASSIGN TO "PARES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARES-ESTADO-ARCHIVO.
+           SELECT REPORTE-SUMAS ASSIGN TO "SUMAS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  EXCEPCIONES-ARCHIVO.
+       01  EXCEPCIONES-REGISTRO.
+           05 EXCEPCIONES-OPERACION  PIC X.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 EXCEPCIONES-NUM1       PIC -999.99.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 EXCEPCIONES-NUM2       PIC -999.99.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 EXCEPCIONES-RES        PIC -999.99.
+       FD  PARES-ARCHIVO.
+       01  PAR-REGISTRO.
+           05 PAR-NUM1                PIC S999V99.
+           05 PAR-NUM2                PIC S999V99.
+       FD  REPORTE-SUMAS.
+       01  LINEA-SUMA                 PIC X(40).
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC S99V99.
+       01 NUM1 PIC S999V99.
        01 NUM2 PIC S999V99.
        01 RES PIC S99V99.
+       01 TIPO-REDONDEO PIC X.
+      * "1" = REDONDEO AL MAS CERCANO (ROUNDED), "2" = TRUNCAR,
+      * "3" = REDONDEO HACIA ARRIBA EN EL EMPATE (ROUNDED MODE IS
+      * NEAREST-AWAY-FROM-ZERO).
+       01 OPERACION PIC X.
+       01 MODO PIC X.
+       01 PARES-ESTADO-ARCHIVO PIC X(2).
+       01 FIN-DE-PARES PIC X VALUE "N".
+       01 TOTAL-PARES-PROCESADOS PIC 9(5) VALUE ZERO.
+       01 RES-EDICION PIC -999.99.
+       01 PAR-NUM1-EDICION PIC -999.99.
+       01 PAR-NUM2-EDICION PIC -999.99.
+       01 FECHA-ACTUAL PIC X(21).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "MODO (1=INTERACTIVO, 2=LOTE DESDE PARES.DAT): ".
+            ACCEPT MODO.
+            IF MODO = "2"
+               PERFORM PROCESA-LOTE
+            ELSE
+               PERFORM PROCESA-INTERACTIVO
+            END-IF.
+            STOP RUN.
+
+       PROCESA-INTERACTIVO.
           MOVE 10.23 TO NUM1.
           MOVE -10.23 TO NUM2.
-            ADD NUM1 TO NUM2 GIVING RES.
+            DISPLAY "OPERACION (A=SUMAR, M=MULTIPLICAR, D=DIVIDIR): ".
+            ACCEPT OPERACION.
+            DISPLAY "TIPO DE REDONDEO (1=CERCANO, 2=TRUNCAR, 3=MEDIO ".
+            DISPLAY "HACIA ARRIBA): ".
+            ACCEPT TIPO-REDONDEO.
+            IF OPERACION = "M"
+               PERFORM OPERACION-MULTIPLICAR
+            ELSE
+               IF OPERACION = "D"
+                  PERFORM OPERACION-DIVIDIR
+               ELSE
+                  PERFORM OPERACION-SUMAR
+               END-IF
+            END-IF.
             DISPLAY RES.
-            STOP RUN.
+            IF RES < 0
+               PERFORM GRABA-ALERTA-SALDO-NEGATIVO
+            END-IF.
+
+       PROCESA-LOTE.
+            MOVE "A" TO OPERACION.
+            MOVE "1" TO TIPO-REDONDEO.
+            OPEN INPUT PARES-ARCHIVO.
+            IF PARES-ESTADO-ARCHIVO NOT = "00"
+               DISPLAY "PARES.DAT NO EXISTE. NO SE PROCESA NADA."
+            ELSE
+               OPEN OUTPUT REPORTE-SUMAS
+               PERFORM ESCRIBE-FECHA-SUMAS
+               PERFORM LEE-PAR
+               PERFORM CALCULA-PAR UNTIL FIN-DE-PARES = "S"
+               CLOSE PARES-ARCHIVO
+               CLOSE REPORTE-SUMAS
+               DISPLAY TOTAL-PARES-PROCESADOS
+                   " PARES PROCESADOS. VER SUMAS.RPT."
+            END-IF.
+
+       ESCRIBE-FECHA-SUMAS.
+            MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+            MOVE SPACES TO LINEA-SUMA.
+            STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+                DELIMITED BY SIZE INTO LINEA-SUMA.
+            WRITE LINEA-SUMA.
+
+       LEE-PAR.
+            READ PARES-ARCHIVO
+                AT END MOVE "S" TO FIN-DE-PARES.
+
+       CALCULA-PAR.
+            MOVE PAR-NUM1 TO NUM1.
+            MOVE PAR-NUM2 TO NUM2.
+            PERFORM OPERACION-SUMAR.
+            MOVE RES TO RES-EDICION.
+            MOVE PAR-NUM1 TO PAR-NUM1-EDICION.
+            MOVE PAR-NUM2 TO PAR-NUM2-EDICION.
+            MOVE SPACES TO LINEA-SUMA.
+            STRING PAR-NUM1-EDICION " + " PAR-NUM2-EDICION
+                " = " RES-EDICION
+                DELIMITED BY SIZE INTO LINEA-SUMA.
+            WRITE LINEA-SUMA.
+            ADD 1 TO TOTAL-PARES-PROCESADOS.
+            IF RES < 0
+               PERFORM GRABA-ALERTA-SALDO-NEGATIVO
+            END-IF.
+            PERFORM LEE-PAR.
+
+       GRABA-ALERTA-SALDO-NEGATIVO.
+            DISPLAY "AVISO: RESULTADO NEGATIVO. REVISAR SALDOEXCEP.DAT.".
+            OPEN EXTEND EXCEPCIONES-ARCHIVO.
+            MOVE OPERACION TO EXCEPCIONES-OPERACION.
+            MOVE NUM1 TO EXCEPCIONES-NUM1.
+            MOVE NUM2 TO EXCEPCIONES-NUM2.
+            MOVE RES TO EXCEPCIONES-RES.
+            WRITE EXCEPCIONES-REGISTRO.
+            CLOSE EXCEPCIONES-ARCHIVO.
+
+       OPERACION-SUMAR.
+            IF TIPO-REDONDEO = "2"
+               ADD NUM1 TO NUM2 GIVING RES
+                  ON SIZE ERROR
+                  DISPLAY "AVISO: DESBORDAMIENTO EN RES"
+                  MOVE 0 TO RES
+               END-ADD
+            ELSE
+               IF TIPO-REDONDEO = "3"
+                  ADD NUM1 TO NUM2 GIVING RES
+                      ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                     ON SIZE ERROR
+                     DISPLAY "AVISO: DESBORDAMIENTO EN RES"
+                     MOVE 0 TO RES
+                  END-ADD
+               ELSE
+                  ADD NUM1 TO NUM2 GIVING RES ROUNDED
+                     ON SIZE ERROR
+                     DISPLAY "AVISO: DESBORDAMIENTO EN RES"
+                     MOVE 0 TO RES
+                  END-ADD
+               END-IF
+            END-IF.
+
+       OPERACION-MULTIPLICAR.
+            IF TIPO-REDONDEO = "2"
+               MULTIPLY NUM1 BY NUM2 GIVING RES
+                  ON SIZE ERROR
+                  DISPLAY "AVISO: DESBORDAMIENTO EN RES"
+                  MOVE 0 TO RES
+               END-MULTIPLY
+            ELSE
+               IF TIPO-REDONDEO = "3"
+                  MULTIPLY NUM1 BY NUM2 GIVING RES
+                      ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                     ON SIZE ERROR
+                     DISPLAY "AVISO: DESBORDAMIENTO EN RES"
+                     MOVE 0 TO RES
+                  END-MULTIPLY
+               ELSE
+                  MULTIPLY NUM1 BY NUM2 GIVING RES ROUNDED
+                     ON SIZE ERROR
+                     DISPLAY "AVISO: DESBORDAMIENTO EN RES"
+                     MOVE 0 TO RES
+                  END-MULTIPLY
+               END-IF
+            END-IF.
+
+       OPERACION-DIVIDIR.
+            IF NUM2 = 0
+               DISPLAY "AVISO: NO SE PUEDE DIVIDIR ENTRE CERO"
+               MOVE 0 TO RES
+            ELSE
+               IF TIPO-REDONDEO = "2"
+                  DIVIDE NUM1 BY NUM2 GIVING RES
+                     ON SIZE ERROR
+                     DISPLAY "AVISO: DESBORDAMIENTO EN RES"
+                     MOVE 0 TO RES
+                  END-DIVIDE
+               ELSE
+                  IF TIPO-REDONDEO = "3"
+                     DIVIDE NUM1 BY NUM2 GIVING RES
+                         ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                        ON SIZE ERROR
+                        DISPLAY "AVISO: DESBORDAMIENTO EN RES"
+                        MOVE 0 TO RES
+                     END-DIVIDE
+                  ELSE
+                     DIVIDE NUM1 BY NUM2 GIVING RES ROUNDED
+                        ON SIZE ERROR
+                        DISPLAY "AVISO: DESBORDAMIENTO EN RES"
+                        MOVE 0 TO RES
+                     END-DIVIDE
+                  END-IF
+               END-IF
+            END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
