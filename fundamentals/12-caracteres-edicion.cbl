@@ -6,17 +6,39 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-SALIDA ASSIGN TO "CARACTERES.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  REPORTE-SALIDA.
+       01  LINEA-REPORTE PIC X(40).
        WORKING-STORAGE SECTION.
       *01 NUM1 PIC 9999.99 VALUE 2341.23.
        01 NUM2 PIC 9999 VALUE 1000.
        01 NUM3 PIC 9999 VALUE 2000.
        01 RES PIC ZZZZZ.
+       01 FECHA-ACTUAL PIC X(21).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             COMPUTE RES = NUM2 + NUM3.
             DISPLAY RES.
+            OPEN OUTPUT REPORTE-SALIDA.
+            MOVE "REPORTE DE SUMA - CARACTERES DE EDICION" TO
+                LINEA-REPORTE.
+            WRITE LINEA-REPORTE.
+            MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+            MOVE SPACES TO LINEA-REPORTE.
+            STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+                DELIMITED BY SIZE INTO LINEA-REPORTE.
+            WRITE LINEA-REPORTE.
+            MOVE SPACES TO LINEA-REPORTE.
+            STRING "RESULTADO: " RES DELIMITED BY SIZE
+                INTO LINEA-REPORTE.
+            WRITE LINEA-REPORTE.
+            CLOSE REPORTE-SALIDA.
           STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
