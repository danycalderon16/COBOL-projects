@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Punto de entrada unico para operadores nuevos. Agrupa
+      *          la calculadora, las demos de rutinas y el subsistema
+      *          de empleados en un solo menu por categorias, e indica
+      *          el programa exacto a ejecutar para cada opcion, ya
+      *          que hoy hay que conocer de memoria una docena de
+      *          nombres de programa sueltos para saber cual lanzar.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  OPCION-MENU          PIC X(2).
+       77  OPCION-RUTINA        PIC X(2).
+       77  SALIR-MENU           PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+       PERFORM MUESTRA-MENU-PRINCIPAL UNTIL SALIR-MENU = "S".
+       DISPLAY "FIN DEL MENU PRINCIPAL.".
+       STOP RUN.
+
+       MUESTRA-MENU-PRINCIPAL.
+       DISPLAY " ".
+       DISPLAY "=== MENU PRINCIPAL ===".
+       DISPLAY "1 - CALCULADORA (DIVISION CON RESTO)".
+       DISPLAY "2 - DEMOS DE RUTINAS (PERFORM / GO TO)".
+       DISPLAY "3 - SUBSISTEMA DE EMPLEADOS".
+       DISPLAY "0 - SALIR".
+       DISPLAY "OPCION: ".
+       ACCEPT OPCION-MENU.
+       IF OPCION-MENU = "1"
+          PERFORM INDICA-CALCULADORA
+       ELSE
+          IF OPCION-MENU = "2"
+             PERFORM MENU-RUTINAS
+          ELSE
+             IF OPCION-MENU = "3"
+                PERFORM INDICA-EMPLEADOS
+             ELSE
+                IF OPCION-MENU = "0"
+                   MOVE "S" TO SALIR-MENU
+                ELSE
+                   DISPLAY "OPCION NO VALIDA."
+                END-IF
+             END-IF
+          END-IF
+       END-IF.
+
+       INDICA-CALCULADORA.
+       DISPLAY "EJECUTE EL PROGRAMA IFELSE (02-if-else.cbl).".
+
+       MENU-RUTINAS.
+       DISPLAY " ".
+       DISPLAY "-- DEMOS DE RUTINAS --".
+       DISPLAY "1 - TALLY DE PARRAFOS (03-rutinas.cbl, RUTINAS)".
+       DISPLAY "2 - SI/NO CON REINTENTO Y AUDITORIA "
+           "(04-rutinas-si-no.cbl, RUTINAS-SINO)".
+       DISPLAY "3 - TABLA DE MULTIPLICAR "
+           "(06-rutinas-tabla-multiplicar.cbl, RUTINAS-SINO)".
+       DISPLAY "4 - ALTA DE PERSONAS PERFORM THRU "
+           "(08-rutinas-thru.cbl, RUTINA-THRU)".
+       DISPLAY "5 - MULTIPLOS CON PERFORM UNTIL "
+           "(09-rutinas-until.cbl, RUTINAS)".
+       DISPLAY "0 - VOLVER".
+       DISPLAY "OPCION: ".
+       ACCEPT OPCION-RUTINA.
+       IF OPCION-RUTINA NOT = "0"
+          DISPLAY "EJECUTE EL PROGRAMA INDICADO ARRIBA PARA ESA OPCION."
+       END-IF.
+
+       INDICA-EMPLEADOS.
+       DISPLAY " ".
+       DISPLAY "-- SUBSISTEMA DE EMPLEADOS --".
+       DISPLAY "ALTAS, BAJAS, LISTADOS E INFORMES: EJECUTE CAPITULO-27 "
+           "(21-read-copy.cbl).".
+       DISPLAY "CALCULO DE NOMINA: EJECUTE NOMINA (22-nomina.cbl).".
+       DISPLAY "BATCH NOCTURNO (VALIDACION, ROSTER, CONTROL): "
+           "EJECUTE BATCH-NOCTURNO (23-batch-nocturno.cbl).".
+       END PROGRAM MENU-PRINCIPAL.
