@@ -0,0 +1,202 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Encadena los pasos nocturnos sobre EMPLEADOS-ARCHIVO
+      *          (validacion de datos, listado de roster, control de
+      *          totales) en el orden correcto, deteniendo la cadena
+      *          con un mensaje claro si un paso anterior falla, en
+      *          vez de tener que invocar cada programa a mano.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-NOCTURNO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "21-1-archivo-fisico.cbl".
+           SELECT REPORTE-EMPLEADOS ASSIGN TO "ROSTER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORTE-VALIDACION ASSIGN TO "VALIDACION.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-ARCHIVO ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-ESTADO-ARCHIVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "21-2-archivo-logico.cbl".
+       FD  REPORTE-EMPLEADOS.
+       01  LINEA-REPORTE           PIC X(80).
+       FD  REPORTE-VALIDACION.
+       01  LINEA-VALIDACION        PIC X(80).
+       FD  CONTROL-ARCHIVO.
+       01  CONTROL-REGISTRO        PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       77  EMPLEADOS-ESTADO-ARCHIVO PIC X(2).
+       77  CONTROL-ESTADO-ARCHIVO  PIC X(2).
+       77  CONTROL-ANTERIOR        PIC 9(5) VALUE 0.
+       77  REGISTROS-LEIDOS        PIC 9(5) VALUE 0.
+       77  LEE-TODO                PIC X.
+       77  MOTIVO-VALIDACION       PIC X(30).
+       77  PASO-RC                 PIC 9(2) VALUE 0.
+       77  PAGINA-CONTADOR         PIC 9(3) VALUE 0.
+       77  LINEA-CONTADOR          PIC 9(3) VALUE 0.
+       77  LINEAS-POR-PAGINA       PIC 9(3) VALUE 20.
+       77  EDAD-EDICION            PIC ZZ9.
+       77  FECHA-ACTUAL            PIC X(21).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       PERFORM PASO-1-VALIDACION.
+       IF PASO-RC = 0
+          PERFORM PASO-2-LISTADO
+       END-IF.
+       IF PASO-RC = 0
+          PERFORM PASO-3-CONTROL-TOTAL
+       END-IF.
+       IF PASO-RC = 0
+          DISPLAY "BATCH NOCTURNO COMPLETADO SIN ERRORES."
+       ELSE
+          DISPLAY "BATCH NOCTURNO DETENIDO. CODIGO DE RETORNO: " PASO-RC
+       END-IF.
+       STOP RUN.
+
+       PASO-1-VALIDACION.
+       DISPLAY "PASO 1: VALIDACION DE DATOS.".
+       OPEN INPUT EMPLEADOS-ARCHIVO.
+       PERFORM CHEQUEA-ESTADO-EMPLEADOS.
+       IF EMPLEADOS-ESTADO-ARCHIVO NOT = "00"
+          MOVE 16 TO PASO-RC
+       ELSE
+          OPEN OUTPUT REPORTE-VALIDACION
+          PERFORM ESCRIBE-FECHA-VALIDACION
+          MOVE "0" TO LEE-TODO
+          MOVE 0 TO REGISTROS-LEIDOS
+          PERFORM LEE-SIGUIENTE-REGISTRO
+          PERFORM VALIDA-LINEA-EMPLEADO UNTIL LEE-TODO = "1"
+          CLOSE REPORTE-VALIDACION
+          CLOSE EMPLEADOS-ARCHIVO
+       END-IF.
+
+       VALIDA-LINEA-EMPLEADO.
+       IF EMPLEADO-ACTIVO
+          IF EMPLEADOS-NOMBRE = SPACES
+             MOVE "NOMBRE EN BLANCO" TO MOTIVO-VALIDACION
+             PERFORM ESCRIBE-LINEA-VALIDACION
+          END-IF
+          IF EMPLEADOS-APELLIDOS = SPACES
+             MOVE "APELLIDOS EN BLANCO" TO MOTIVO-VALIDACION
+             PERFORM ESCRIBE-LINEA-VALIDACION
+          END-IF
+          IF EMPLEADOS-EDAD IS NOT NUMERIC
+              OR EMPLEADOS-EDAD < 16 OR EMPLEADOS-EDAD > 99
+             MOVE "EDAD FUERA DE RANGO" TO MOTIVO-VALIDACION
+             PERFORM ESCRIBE-LINEA-VALIDACION
+          END-IF
+          IF EMPLEADOS-TELEFONO = SPACES
+             MOVE "TELEFONO EN BLANCO" TO MOTIVO-VALIDACION
+             PERFORM ESCRIBE-LINEA-VALIDACION
+          END-IF
+       END-IF.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       ESCRIBE-FECHA-VALIDACION.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       MOVE SPACES TO LINEA-VALIDACION.
+       STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+           DELIMITED BY SIZE INTO LINEA-VALIDACION.
+       WRITE LINEA-VALIDACION.
+
+       ESCRIBE-LINEA-VALIDACION.
+       MOVE SPACES TO LINEA-VALIDACION.
+       STRING "ID: " EMPLEADOS-ID " " MOTIVO-VALIDACION
+           DELIMITED BY SIZE INTO LINEA-VALIDACION.
+       WRITE LINEA-VALIDACION.
+
+       PASO-2-LISTADO.
+       DISPLAY "PASO 2: LISTADO DE ROSTER.".
+       OPEN INPUT EMPLEADOS-ARCHIVO.
+       PERFORM CHEQUEA-ESTADO-EMPLEADOS.
+       IF EMPLEADOS-ESTADO-ARCHIVO NOT = "00"
+          MOVE 16 TO PASO-RC
+       ELSE
+          OPEN OUTPUT REPORTE-EMPLEADOS
+          MOVE 0 TO PAGINA-CONTADOR
+          PERFORM ENCABEZADO-REPORTE
+          MOVE "0" TO LEE-TODO
+          MOVE 0 TO REGISTROS-LEIDOS
+          PERFORM LEE-SIGUIENTE-REGISTRO
+          PERFORM ESCRIBE-LINEA-REPORTE UNTIL LEE-TODO = "1"
+          MOVE SPACES TO LINEA-REPORTE
+          STRING "FIN DEL INFORME" DELIMITED BY SIZE
+              INTO LINEA-REPORTE
+          WRITE LINEA-REPORTE
+          CLOSE REPORTE-EMPLEADOS
+          CLOSE EMPLEADOS-ARCHIVO
+       END-IF.
+
+       ENCABEZADO-REPORTE.
+       ADD 1 TO PAGINA-CONTADOR.
+       MOVE SPACES TO LINEA-REPORTE.
+       STRING "LISTADO DE EMPLEADOS - PAGINA " PAGINA-CONTADOR
+           DELIMITED BY SIZE INTO LINEA-REPORTE.
+       WRITE LINEA-REPORTE.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       MOVE SPACES TO LINEA-REPORTE.
+       STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+           DELIMITED BY SIZE INTO LINEA-REPORTE.
+       WRITE LINEA-REPORTE.
+       MOVE SPACES TO LINEA-REPORTE.
+       STRING "ID     NOMBRE          APELLIDOS           EDAD TELEFONO"
+           DELIMITED BY SIZE INTO LINEA-REPORTE.
+       WRITE LINEA-REPORTE.
+       MOVE 0 TO LINEA-CONTADOR.
+
+       ESCRIBE-LINEA-REPORTE.
+       IF EMPLEADO-ACTIVO
+          IF LINEA-CONTADOR >= LINEAS-POR-PAGINA
+             PERFORM ENCABEZADO-REPORTE
+          END-IF
+          MOVE EMPLEADOS-EDAD TO EDAD-EDICION
+          MOVE SPACES TO LINEA-REPORTE
+          STRING EMPLEADOS-ID " " EMPLEADOS-NOMBRE " "
+              EMPLEADOS-APELLIDOS " " EDAD-EDICION " "
+              EMPLEADOS-TELEFONO DELIMITED BY SIZE INTO LINEA-REPORTE
+          WRITE LINEA-REPORTE
+          ADD 1 TO LINEA-CONTADOR
+       END-IF.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       PASO-3-CONTROL-TOTAL.
+       DISPLAY "PASO 3: CONTROL DE TOTALES.".
+       OPEN INPUT CONTROL-ARCHIVO.
+       IF CONTROL-ESTADO-ARCHIVO = "00"
+          READ CONTROL-ARCHIVO INTO CONTROL-ANTERIOR
+          CLOSE CONTROL-ARCHIVO
+          IF REGISTROS-LEIDOS NOT = CONTROL-ANTERIOR
+             DISPLAY "PASO 3: CONTROL DE TOTALES NO COINCIDE. "
+                 "ESPERADOS: " CONTROL-ANTERIOR
+                 " LEIDOS: " REGISTROS-LEIDOS
+             MOVE 8 TO PASO-RC
+          ELSE
+             DISPLAY "PASO 3: CONTROL DE TOTALES OK: " REGISTROS-LEIDOS
+                 " REGISTROS."
+          END-IF
+       ELSE
+          DISPLAY "PASO 3: NO HAY CONTROL DE TOTALES PREVIO."
+          CLOSE CONTROL-ARCHIVO
+       END-IF.
+       OPEN OUTPUT CONTROL-ARCHIVO.
+       MOVE REGISTROS-LEIDOS TO CONTROL-REGISTRO.
+       WRITE CONTROL-REGISTRO.
+       CLOSE CONTROL-ARCHIVO.
+
+       LEE-SIGUIENTE-REGISTRO.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END MOVE "1" TO LEE-TODO
+           NOT AT END ADD 1 TO REGISTROS-LEIDOS
+       END-READ.
+
+       COPY "21-3-chequeo-estado.cbl".
+       END PROGRAM BATCH-NOCTURNO.
