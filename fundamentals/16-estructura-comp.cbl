@@ -6,8 +6,15 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-DOCUMENTO ASSIGN TO "ESTRUCTURA.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  REPORTE-DOCUMENTO.
+       01  LINEA-DOCUMENTO PIC X(60).
        WORKING-STORAGE SECTION.
 
        01  VAR-COMPUESTA.
@@ -22,10 +29,33 @@
                  15 TEXT5 PIC X(37) VALUE
                  "Pertenece a la estructura terciaria".
 
+       01  FECHA-ACTUAL PIC X(21).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY VAR-COMPUESTA.
            DISPLAY SUB-VARIABLE-COMPUESTA.
            DISPLAY SUB-SUB-VARIABLE-COMPUESTA.
+           PERFORM GENERA-INFORME.
            STOP RUN.
+
+       GENERA-INFORME.
+           OPEN OUTPUT REPORTE-DOCUMENTO.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+           MOVE SPACES TO LINEA-DOCUMENTO.
+           STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+               DELIMITED BY SIZE INTO LINEA-DOCUMENTO.
+           WRITE LINEA-DOCUMENTO.
+           MOVE SPACES TO LINEA-DOCUMENTO.
+           STRING TXT1 TXT2 DELIMITED BY SIZE INTO LINEA-DOCUMENTO.
+           WRITE LINEA-DOCUMENTO.
+           MOVE SPACES TO LINEA-DOCUMENTO.
+           STRING "   " TEXT3 TEXT4 DELIMITED BY SIZE
+               INTO LINEA-DOCUMENTO.
+           WRITE LINEA-DOCUMENTO.
+           MOVE SPACES TO LINEA-DOCUMENTO.
+           STRING "      " TEXT5 DELIMITED BY SIZE
+               INTO LINEA-DOCUMENTO.
+           WRITE LINEA-DOCUMENTO.
+           CLOSE REPORTE-DOCUMENTO.
        END PROGRAM YOUR-PROGRAM-NAME.
