@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: definicion logica (FD + registro) de EMPLEADOS-ARCHIVO.
+      ******************************************************************
+       FD  EMPLEADOS-ARCHIVO.
+       01  EMPLEADOS-REGISTRO.
+           05 EMPLEADOS-ID            PIC 9(5).
+           05 EMPLEADOS-NOMBRE        PIC X(15).
+           05 EMPLEADOS-APELLIDOS     PIC X(20).
+           05 EMPLEADOS-EDAD          PIC 999.
+           05 EMPLEADOS-TELEFONO      PIC X(15).
+           05 EMPLEADOS-DIRECCION     PIC X(30).
+           05 EMPLEADOS-ESTADO        PIC X VALUE "A".
+               88 EMPLEADO-ACTIVO        VALUE "A".
+               88 EMPLEADO-INACTIVO      VALUE "I".
+           05 EMPLEADOS-DEPARTAMENTO  PIC X(10).
+           05 EMPLEADOS-SALARIO       PIC S9(7)V99.
+           05 EMPLEADOS-FECHA-ALTA    PIC 9(8).
