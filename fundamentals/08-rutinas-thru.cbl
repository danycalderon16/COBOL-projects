@@ -6,21 +6,56 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RUTINA-THRU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LISTADO-PERSONAS ASSIGN TO "PERSONAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  LISTADO-PERSONAS.
+       01  LISTADO-REGISTRO.
+           05 LISTADO-NOMBRE      PIC X(15).
+           05 FILLER              PIC X VALUE SPACE.
+           05 LISTADO-APELLIDO    PIC X(20).
+           05 FILLER              PIC X VALUE SPACE.
+           05 LISTADO-EDAD        PIC 999.
        WORKING-STORAGE SECTION.
        01  NOMBRE PIC X(15).
        01  APELLIDO PIC X(20).
-       01  EDAD PIC 99.
+       01  EDAD PIC 999.
+       01  OTRA-PERSONA PIC X.
+       01  FECHA-ACTUAL PIC X(21).
+       01  LINEA-CABECERA PIC X(40).
 
        PROCEDURE DIVISION.
 
+       INICIO.
+       OPEN EXTEND LISTADO-PERSONAS.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       MOVE SPACES TO LINEA-CABECERA.
+       STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+           DELIMITED BY SIZE INTO LINEA-CABECERA.
+       WRITE LISTADO-REGISTRO FROM LINEA-CABECERA.
+
        SOLICITA-DATOS.
        PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS
        PERFORM SOLICITA-EDAD.
        DISPLAY "NOMBRE: " NOMBRE ", APELLIDO: " APELLIDO", EDAD: "EDAD.
+       PERFORM GRABA-PERSONA.
+       DISPLAY "¿OTRA PERSONA (S/N)?".
+       ACCEPT OTRA-PERSONA.
+       IF OTRA-PERSONA = "S" OR OTRA-PERSONA = "s"
+          GO TO SOLICITA-DATOS.
+       CLOSE LISTADO-PERSONAS.
            STOP RUN.
 
+       GRABA-PERSONA.
+          MOVE NOMBRE TO LISTADO-NOMBRE.
+          MOVE APELLIDO TO LISTADO-APELLIDO.
+          MOVE EDAD TO LISTADO-EDAD.
+          WRITE LISTADO-REGISTRO.
+
        SOLICITA-NOMBRE.
           DISPLAY "INTRODUCE TU NOMBRE: "
           ACCEPT NOMBRE.
@@ -31,5 +66,8 @@
        SOLICITA-EDAD.
           DISPLAY "INTRODUCE TU EDAD: "
           ACCEPT EDAD.
+          IF EDAD < 0 OR EDAD > 120
+             DISPLAY "EDAD FUERA DE RANGO (0-120). INTENTALO DE NUEVO."
+             GO TO SOLICITA-EDAD.
 
        END PROGRAM RUTINA-THRU.
