@@ -9,19 +9,31 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+       01 CONTADOR-RUTINA01 PIC 9(4) VALUE ZERO.
+       01 CONTADOR-RUTINA02 PIC 9(4) VALUE ZERO.
+       01 CONTADOR-RUTINA03 PIC 9(4) VALUE ZERO.
+       01 CONTADOR-RUTINA04 PIC 9(4) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        RUTINA01.
+            ADD 1 TO CONTADOR-RUTINA01.
             DISPLAY "ESTA ES LA RUTINA 1"
             PERFORM RUTINA03.
        RUTINA02.
+            ADD 1 TO CONTADOR-RUTINA02.
             DISPLAY "ESTA ES LA RUTINA 2"
             PERFORM RUTINA04.
        RUTINA03.
+            ADD 1 TO CONTADOR-RUTINA03.
             DISPLAY "ESTA ES LA RUTINA 3"
             PERFORM RUTINA02.
        RUTINA04.
+            ADD 1 TO CONTADOR-RUTINA04.
             DISPLAY "ESTA ES LA RUTINA 4"
+            DISPLAY "VECES EJECUTADAS - RUTINA1: " CONTADOR-RUTINA01
+            DISPLAY "VECES EJECUTADAS - RUTINA2: " CONTADOR-RUTINA02
+            DISPLAY "VECES EJECUTADAS - RUTINA3: " CONTADOR-RUTINA03
+            DISPLAY "VECES EJECUTADAS - RUTINA4: " CONTADOR-RUTINA04
             DISPLAY "FINALIZA EL PROGRAMA"
             STOP RUN.
        END PROGRAM RUTINAS.
