@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Calcula la nomina neta de cada empleado activo en
+      *          EMPLEADOS-ARCHIVO aplicando una tasa de deduccion fija,
+      *          con la misma aritmetica decimal con signo y ROUNDED
+      *          usada en 10-decimales-negativos.cbl.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMINA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "21-1-archivo-fisico.cbl".
+           SELECT REPORTE-NOMINA ASSIGN TO "NOMINA.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "21-2-archivo-logico.cbl".
+       FD  REPORTE-NOMINA.
+       01  LINEA-NOMINA            PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       77  EMPLEADOS-ESTADO-ARCHIVO PIC X(2).
+       77  LEE-TODO             PIC X.
+       77  SALARIO-BRUTO        PIC S9(7)V99.
+       77  TASA-DEDUCCION       PIC S99V99 VALUE 15.00.
+       77  DEDUCCION            PIC S9(9)V99.
+       77  SALARIO-NETO         PIC S9(7)V99.
+       77  TOTAL-EMPLEADOS      PIC 9(5) VALUE 0.
+       77  TOTAL-NETO-NOMINA    PIC S9(9)V99 VALUE 0.
+       77  FECHA-ACTUAL         PIC X(21).
+       77  SALARIO-BRUTO-EDICION PIC -(7)9.99.
+       77  DEDUCCION-EDICION    PIC -(7)9.99.
+       77  SALARIO-NETO-EDICION PIC -(7)9.99.
+       77  TOTAL-NETO-EDICION   PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       OPEN INPUT EMPLEADOS-ARCHIVO.
+       PERFORM CHEQUEA-ESTADO-EMPLEADOS.
+       IF EMPLEADOS-ESTADO-ARCHIVO NOT = "00"
+          STOP RUN
+       END-IF.
+       OPEN OUTPUT REPORTE-NOMINA.
+       PERFORM ESCRIBE-FECHA-NOMINA.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-EMPLEADO.
+       PERFORM PROCESA-NOMINA-EMPLEADO UNTIL LEE-TODO = "1".
+       PERFORM ESCRIBE-TOTAL-NOMINA.
+       CLOSE EMPLEADOS-ARCHIVO.
+       CLOSE REPORTE-NOMINA.
+       DISPLAY "NOMINA CALCULADA PARA " TOTAL-EMPLEADOS " EMPLEADOS.".
+       DISPLAY "INFORME ESCRITO EN NOMINA.RPT.".
+       STOP RUN.
+
+       COPY "21-3-chequeo-estado.cbl".
+
+       ESCRIBE-FECHA-NOMINA.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       MOVE SPACES TO LINEA-NOMINA.
+       STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+           DELIMITED BY SIZE INTO LINEA-NOMINA.
+       WRITE LINEA-NOMINA.
+
+       LEE-SIGUIENTE-EMPLEADO.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END MOVE "1" TO LEE-TODO.
+
+       PROCESA-NOMINA-EMPLEADO.
+       IF EMPLEADO-ACTIVO
+          PERFORM CALCULA-NOMINA-NETA
+          PERFORM ESCRIBE-LINEA-NOMINA
+          ADD 1 TO TOTAL-EMPLEADOS
+          ADD SALARIO-NETO TO TOTAL-NETO-NOMINA
+       END-IF.
+       PERFORM LEE-SIGUIENTE-EMPLEADO.
+
+       CALCULA-NOMINA-NETA.
+       MOVE EMPLEADOS-SALARIO TO SALARIO-BRUTO.
+       MULTIPLY SALARIO-BRUTO BY TASA-DEDUCCION GIVING DEDUCCION
+           ROUNDED
+           ON SIZE ERROR
+              DISPLAY "AVISO: DESBORDAMIENTO EN DEDUCCION"
+       END-MULTIPLY.
+       DIVIDE DEDUCCION BY 100 GIVING DEDUCCION ROUNDED.
+       SUBTRACT DEDUCCION FROM SALARIO-BRUTO GIVING SALARIO-NETO
+           ON SIZE ERROR
+              DISPLAY "AVISO: DESBORDAMIENTO EN SALARIO-NETO"
+       END-SUBTRACT.
+
+       ESCRIBE-LINEA-NOMINA.
+       MOVE SALARIO-BRUTO TO SALARIO-BRUTO-EDICION.
+       MOVE DEDUCCION TO DEDUCCION-EDICION.
+       MOVE SALARIO-NETO TO SALARIO-NETO-EDICION.
+       MOVE SPACES TO LINEA-NOMINA.
+       STRING EMPLEADOS-ID " " EMPLEADOS-NOMBRE " "
+           EMPLEADOS-APELLIDOS " BRUTO: " SALARIO-BRUTO-EDICION
+           " DEDUCCION: " DEDUCCION-EDICION
+           " NETO: " SALARIO-NETO-EDICION
+           DELIMITED BY SIZE INTO LINEA-NOMINA.
+       WRITE LINEA-NOMINA.
+
+       ESCRIBE-TOTAL-NOMINA.
+       MOVE TOTAL-NETO-NOMINA TO TOTAL-NETO-EDICION.
+       MOVE SPACES TO LINEA-NOMINA.
+       STRING "TOTAL NOMINA NETA: " TOTAL-NETO-EDICION
+           DELIMITED BY SIZE INTO LINEA-NOMINA.
+       WRITE LINEA-NOMINA.
+       END PROGRAM NOMINA.
