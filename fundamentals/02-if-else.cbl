@@ -6,27 +6,93 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IFELSE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-TRANSACCIONES ASSIGN TO "IFELSE.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-ESTADO-ARCHIVO.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOG-TRANSACCIONES.
+       01  LOG-REGISTRO.
+           05 LOG-SECUENCIA    PIC 9(6).
+           05 FILLER           PIC X VALUE SPACE.
+           05 LOG-NUM1         PIC 9(4).
+           05 FILLER           PIC X VALUE SPACE.
+           05 LOG-NUM2         PIC 9(4).
+           05 FILLER           PIC X VALUE SPACE.
+           05 LOG-RESULTADO    PIC 9(4).
+           05 FILLER           PIC X VALUE SPACE.
+           05 LOG-RESTO        PIC 9(4).
+           05 FILLER           PIC X VALUE SPACE.
+           05 LOG-FECHA-HORA   PIC X(14).
        WORKING-STORAGE SECTION.
+       01 FECHA-ACTUAL PIC X(21).
        01 NUM1 PIC 9(4).
        01 NUM2 PIC 9(4).
        01 RESULTADO PIC 9(4).
+       01 RESTO PIC 9(4).
+       01 UMBRAL PIC 9(4) VALUE 50.
+       01 LOG-CONTADOR PIC 9(6) VALUE ZERO.
+       01 LOG-ESTADO-ARCHIVO PIC X(2).
+       01 FIN-DE-LOG PIC X VALUE "N".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM INICIALIZA-CONTADOR.
+            OPEN EXTEND LOG-TRANSACCIONES.
+            DISPLAY "Introduce el umbral (INTRO para 50): ".
+            ACCEPT UMBRAL.
+            IF UMBRAL = 0
+               MOVE 50 TO UMBRAL
+            END-IF.
             DISPLAY "Introduce el primer numero: ".
             ACCEPT NUM1.
-            DISPLAY "Introduce el segundo numero: ".
-            ACCEPT NUM2.
+            PERFORM PIDE-SEGUNDO-NUMERO.
       * ADD NUM1 TO NUM2 GIVING RESULTADO.
       * SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO .
       * MULTIPLY NUM1 BY NUM2 GIVING RESULTADO.
-            DIVIDE NUM1 BY NUM2 GIVING RESULTADO.
-            DISPLAY RESULTADO.
-            IF RESULTADO > 50
-               DISPLAY "EL RESULTADO ES MAYOR QUE 50"
+            DIVIDE NUM1 BY NUM2 GIVING RESULTADO REMAINDER RESTO.
+            DISPLAY "COCIENTE: " RESULTADO.
+            DISPLAY "RESTO: " RESTO.
+            IF RESULTADO > UMBRAL
+               DISPLAY "EL RESULTADO ES MAYOR QUE " UMBRAL
             ELSE
-               DISPLAY "EL RESULTADO ES MENOR O IGUAL QUE 50"
+               DISPLAY "EL RESULTADO ES MENOR O IGUAL QUE " UMBRAL
             END-IF.
+            PERFORM GRABA-HISTORICO.
+            CLOSE LOG-TRANSACCIONES.
             STOP RUN.
+
+       INICIALIZA-CONTADOR.
+            OPEN INPUT LOG-TRANSACCIONES.
+            IF LOG-ESTADO-ARCHIVO = "00"
+               PERFORM LEE-ULTIMA-SECUENCIA UNTIL FIN-DE-LOG = "S"
+               CLOSE LOG-TRANSACCIONES
+            END-IF.
+
+       LEE-ULTIMA-SECUENCIA.
+            READ LOG-TRANSACCIONES
+                AT END MOVE "S" TO FIN-DE-LOG
+                NOT AT END MOVE LOG-SECUENCIA TO LOG-CONTADOR
+            END-READ.
+
+       GRABA-HISTORICO.
+            ADD 1 TO LOG-CONTADOR.
+            MOVE LOG-CONTADOR TO LOG-SECUENCIA.
+            MOVE NUM1 TO LOG-NUM1.
+            MOVE NUM2 TO LOG-NUM2.
+            MOVE RESULTADO TO LOG-RESULTADO.
+            MOVE RESTO TO LOG-RESTO.
+            MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+            MOVE FECHA-ACTUAL(1:14) TO LOG-FECHA-HORA.
+            WRITE LOG-REGISTRO.
+
+       PIDE-SEGUNDO-NUMERO.
+            DISPLAY "Introduce el segundo numero: ".
+            ACCEPT NUM2.
+            IF NUM2 = 0
+               DISPLAY "EL SEGUNDO NUMERO NO PUEDE SER CERO."
+               PERFORM PIDE-SEGUNDO-NUMERO
+            END-IF.
        END PROGRAM IFELSE.
