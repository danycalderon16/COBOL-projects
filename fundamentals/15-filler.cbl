@@ -6,16 +6,26 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPORTACION-ARCHIVO ASSIGN TO "EXPORTACION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  EXPORTACION-ARCHIVO.
+       01  EXPORTACION-REGISTRO.
+           05 EXPORTACION-TXT1  PIC X(15).
+           05 EXPORTACION-TXT3  PIC X(15).
+           05 EXPORTACION-TXT2  PIC X(15).
        WORKING-STORAGE SECTION.
 
        01  VAR-COMPUESTA.
            05 TXT1 PIC X(15) VALUE "TEXTO 1".
-           05 FILLER PIC X(15) VALUE "TEXTO FILLER".
+           05 TXT3 PIC X(15) VALUE "TEXTO FILLER".
            05 TXT2 PIC X(15) VALUE "TEXTO 2".
 
-
+       01  FECHA-ACTUAL PIC X(21).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -23,5 +33,16 @@
            MOVE "NUEVO VALOR - " TO TXT1.
            MOVE "NUEVO VALOR - " TO TXT2.
            DISPLAY VAR-COMPUESTA.
+           OPEN OUTPUT EXPORTACION-ARCHIVO.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+           MOVE "FECHA EJECUCION" TO EXPORTACION-TXT1.
+           MOVE FECHA-ACTUAL(1:14) TO EXPORTACION-TXT3.
+           MOVE SPACES TO EXPORTACION-TXT2.
+           WRITE EXPORTACION-REGISTRO.
+           MOVE TXT1 TO EXPORTACION-TXT1.
+           MOVE TXT3 TO EXPORTACION-TXT3.
+           MOVE TXT2 TO EXPORTACION-TXT2.
+           WRITE EXPORTACION-REGISTRO.
+           CLOSE EXPORTACION-ARCHIVO.
            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
