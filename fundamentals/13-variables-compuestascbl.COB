@@ -14,14 +14,14 @@
            02 NUM2 PIC 9 VALUE 4.
            02 NUM3 PIC 9 VALUE 5.
            02 NUM4 PIC 9 VALUE 6.
-           02 TXT1 PIC X(5) VALUE "HOLA".
-           02 TXT1 PIC X(5) VALUE "MUNDO".
-
-
+       COPY "nombre-persona.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE "HOLA" TO NOMBRE-PERSONA-NOMBRE.
+           MOVE "MUNDO" TO NOMBRE-PERSONA-APELLIDOS.
            DISPLAY NUM1.
            DISPLAY VAR-COMPUESTA.
+           DISPLAY NOMBRE-PERSONA.
            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
