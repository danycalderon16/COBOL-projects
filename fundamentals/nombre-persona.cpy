@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: registro de nombre y apellidos, pensado para que
+      * cualquier programa lo incorpore con COPY en vez de declarar
+      * sus propios campos de texto para nombre/apellidos.
+      ******************************************************************
+       01  NOMBRE-PERSONA.
+           05 NOMBRE-PERSONA-NOMBRE     PIC X(15).
+           05 NOMBRE-PERSONA-APELLIDOS  PIC X(20).
