@@ -6,46 +6,96 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RUTINAS-SINO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLAS-SALIDA ASSIGN TO "TABLAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  TABLAS-SALIDA.
+       01  LINEA-TABLA PIC X(30).
        WORKING-STORAGE SECTION.
        01  NUMERO PIC 99.
        01  MULTIPLICADOR PIC 999.
-       01  RESULTADO PIC 9999.
+       01  RESULTADO PIC 9(5).
        01  SALIDA PIC XXXXX.
+       01  LIMITE-SUPERIOR PIC 999 VALUE 10.
+       01  TOTAL-TABLAS PIC 9(4) VALUE ZERO.
+       01  FECHA-ACTUAL PIC X(21).
+       01  MODO-FORMATO PIC X.
+       01  NUMERO-EDICION PIC ZZ9.
+       01  MULTIPLICADOR-EDICION PIC ZZZ9.
+       01  RESULTADO-EDICION PIC ZZZZ9.
 
        PROCEDURE DIVISION.
 
            INICIO.
+           OPEN EXTEND TABLAS-SALIDA.
+           PERFORM ESCRIBE-FECHA-CORRIDA.
+
+           SOLICITA-TABLA.
            DISPLAY "PARA SALIR INTROCUDE 'SALIR' EN LA CONSOLA.".
            DISPLAY "PARA MULTIPLICAR PULSA 'INTRO'".
            ACCEPT SALIDA.
            IF SALIDA = "SALIR"
-              GO TO FINALIZAR
-           ELSE
+              GO TO FINALIZAR.
            PERFORM REINICIAR-PROGRAMA.
            PERFORM INTRODUCE-NUMERO.
            PERFORM MOSTRAR-TABLA.
+           ADD 1 TO TOTAL-TABLAS.
+           GO TO SOLICITA-TABLA.
 
            FINALIZAR.
+              DISPLAY "TOTAL DE TABLAS GENERADAS: " TOTAL-TABLAS.
+              CLOSE TABLAS-SALIDA.
               STOP RUN.
 
+           ESCRIBE-FECHA-CORRIDA.
+              MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+              MOVE SPACES TO LINEA-TABLA.
+              STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+                  DELIMITED BY SIZE INTO LINEA-TABLA.
+              WRITE LINEA-TABLA.
+
            REINICIAR-PROGRAMA.
               MOVE 0 TO MULTIPLICADOR.
 
            INTRODUCE-NUMERO.
            DISPLAY "INTRODUCE UN NUMERO".
              ACCEPT NUMERO.
+           DISPLAY "HASTA QUE NUMERO QUIERES LA TABLA (INTRO PARA 10)".
+             ACCEPT LIMITE-SUPERIOR.
+           IF LIMITE-SUPERIOR = 0
+              MOVE 10 TO LIMITE-SUPERIOR.
+           DISPLAY "FORMATO DE SALIDA (1=NORMAL, 2=COLUMNAS ALINEADAS)".
+             ACCEPT MODO-FORMATO.
 
            MOSTRAR-TABLA.
                DISPLAY "LA TABLA DEL " NUMERO ":".
+               MOVE SPACES TO LINEA-TABLA.
+               STRING "LA TABLA DEL " NUMERO ":" DELIMITED BY SIZE
+                   INTO LINEA-TABLA.
+               WRITE LINEA-TABLA.
                PERFORM CALCULOS.
 
            CALCULOS.
               ADD 1 TO MULTIPLICADOR.
               COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
               DISPLAY NUMERO "*" MULTIPLICADOR " = "RESULTADO.
-           IF MULTIPLICADOR < 10
+              MOVE SPACES TO LINEA-TABLA.
+              IF MODO-FORMATO = "2"
+                 MOVE NUMERO TO NUMERO-EDICION
+                 MOVE MULTIPLICADOR TO MULTIPLICADOR-EDICION
+                 MOVE RESULTADO TO RESULTADO-EDICION
+                 STRING NUMERO-EDICION " * " MULTIPLICADOR-EDICION
+                     " = " RESULTADO-EDICION
+                     DELIMITED BY SIZE INTO LINEA-TABLA
+              ELSE
+                 STRING NUMERO " * " MULTIPLICADOR " = " RESULTADO
+                     DELIMITED BY SIZE INTO LINEA-TABLA
+              END-IF.
+              WRITE LINEA-TABLA.
+           IF MULTIPLICADOR < LIMITE-SUPERIOR
               GO TO CALCULOS.
-           PERFORM INICIO.
        END PROGRAM RUTINAS-SINO.
