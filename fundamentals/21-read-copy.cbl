@@ -4,37 +4,793 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        COPY "21-1-archivo-fisico.cbl".
+           SELECT EXCEPCIONES-ARCHIVO ASSIGN TO "EMPEXCEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORTE-EMPLEADOS ASSIGN TO "ROSTER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORTE-DEPARTAMENTOS ASSIGN TO "DEPTOS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORTE-ANTIGUEDAD ASSIGN TO "ANTIGUEDAD.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXPORTACION-CSV ASSIGN TO "EMPLEADOS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-ARCHIVO ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-ARCHIVO ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-ESTADO-ARCHIVO.
+           SELECT DEPENDIENTES-ARCHIVO ASSIGN TO "DEPEND.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORTE-DEPENDIENTES ASSIGN TO "DEPEND.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORTE-VALIDACION ASSIGN TO "VALIDACION.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-HISTORICO ASSIGN TO "HISTORICO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
       *Archivo lógico.
        COPY "21-2-archivo-logico.cbl".
+       FD  EXCEPCIONES-ARCHIVO.
+       01  EXCEPCIONES-REGISTRO.
+           05 EXCEPCIONES-ID          PIC 9(5).
+           05 EXCEPCIONES-NOMBRE      PIC X(15).
+           05 EXCEPCIONES-APELLIDOS   PIC X(20).
+           05 EXCEPCIONES-MOTIVO      PIC X(30).
+       FD  REPORTE-EMPLEADOS.
+       01  LINEA-REPORTE           PIC X(80).
+       FD  REPORTE-DEPARTAMENTOS.
+       01  LINEA-DEPTO             PIC X(60).
+       FD  REPORTE-ANTIGUEDAD.
+       01  LINEA-ANTIGUEDAD        PIC X(60).
+       FD  EXPORTACION-CSV.
+       01  LINEA-CSV               PIC X(130).
+       FD  AUDITORIA-ARCHIVO.
+       01  AUDITORIA-REGISTRO.
+           05 AUDIT-OPERADOR          PIC X(10).
+           05 AUDIT-FECHA             PIC X(14).
+           05 AUDIT-ACCION            PIC X(15).
+           05 AUDIT-EMPLEADOS-ID      PIC 9(5).
+       FD  CONTROL-ARCHIVO.
+       01  CONTROL-REGISTRO           PIC 9(5).
+       FD  DEPENDIENTES-ARCHIVO.
+       01  DEPENDIENTE-REGISTRO.
+           05 DEPENDIENTE-EMPLEADOS-ID        PIC 9(5).
+           05 DEPENDIENTE-NOMBRE              PIC X(20).
+           05 DEPENDIENTE-PARENTESCO          PIC X(15).
+           05 DEPENDIENTE-FECHA-NACIMIENTO    PIC 9(8).
+       FD  REPORTE-DEPENDIENTES.
+       01  LINEA-DEPENDIENTE          PIC X(110).
+       FD  REPORTE-VALIDACION.
+       01  LINEA-VALIDACION           PIC X(80).
+       FD  ARCHIVO-HISTORICO.
+       01  HISTORICO-REGISTRO.
+           05 HISTORICO-ID            PIC 9(5).
+           05 HISTORICO-NOMBRE        PIC X(15).
+           05 HISTORICO-APELLIDOS     PIC X(20).
+           05 HISTORICO-EDAD          PIC 999.
+           05 HISTORICO-TELEFONO      PIC X(15).
+           05 HISTORICO-DIRECCION     PIC X(30).
+           05 HISTORICO-ESTADO        PIC X.
+           05 HISTORICO-DEPARTAMENTO  PIC X(10).
+           05 HISTORICO-SALARIO       PIC S9(7)V99.
+           05 HISTORICO-FECHA-ALTA    PIC 9(8).
        WORKING-STORAGE SECTION.
+       77  CONTROL-ESTADO-ARCHIVO PIC X(2).
+       77  CONTROL-ANTERIOR     PIC 9(5) VALUE 0.
+       77  REGISTROS-LEIDOS     PIC 9(5) VALUE 0.
+       77  ES-ESCANEO-COMPLETO  PIC X VALUE "N".
+       77  OPERADOR-ACTUAL      PIC X(10).
+       77  ACCION-AUDITADA      PIC X(15).
+       77  FECHA-ACTUAL         PIC X(21).
+       77  ANIO-ACTUAL          PIC 9(4).
+       77  ANIO-ALTA            PIC 9(4).
+       77  ANTIGUEDAD-ANIOS     PIC 9(3).
+       01  TABLA-DEPARTAMENTOS.
+           05 DEPTO-ENTRADA OCCURS 20 TIMES.
+              10 DEPTO-CODIGO         PIC X(10).
+              10 DEPTO-CONTADOR       PIC 9(5).
+              10 DEPTO-TOTAL-SALARIO  PIC S9(9)V99.
+       77  DEPTO-TOTAL-USADOS   PIC 9(3) VALUE 0.
+       77  DEPTO-POS            PIC 9(3).
+       77  DEPTO-ENCONTRADO     PIC X.
+       77  EMPLEADOS-ESTADO-ARCHIVO PIC X(2).
        77  LEE-TODO             PIC X.
+       77  OPCION-MENU          PIC X(2).
+       77  ID-BUSCADO           PIC 9(5).
+       77  ENCONTRADO           PIC X VALUE "N".
+       77  NUEVO-TELEFONO       PIC X(15).
+       77  NUEVA-DIRECCION      PIC X(30).
+       77  LINEA-CONTADOR       PIC 9(3) VALUE 0.
+       77  PAGINA-CONTADOR      PIC 9(3) VALUE 0.
+       77  LINEAS-POR-PAGINA    PIC 9(3) VALUE 20.
+       77  EDAD-EDICION         PIC ZZ9.
+       77  DEPENDIENTE-LEE-TODO PIC X.
+       77  MOTIVO-VALIDACION    PIC X(30).
+       77  FECHA-CORTE-ARCHIVO  PIC 9(8).
+       77  TOTAL-ARCHIVADOS     PIC 9(5) VALUE 0.
+       77  AUTORIZADO           PIC X VALUE "N".
+       77  OPERADOR-POS         PIC 9(2).
+       77  OPERADOR-TOTAL       PIC 9(2) VALUE 3.
+       77  APELLIDO-BUSCADO     PIC X(20).
+       77  APELLIDO-BUSCADO-REC PIC X(20).
+       77  APELLIDO-BUSCADO-LEN PIC 9(2).
+       77  COINCIDENCIAS-CAMPO  PIC 9(2).
+       77  TOTAL-COINCIDENCIAS  PIC 9(4).
+       77  DEPTO-SALARIO-EDICION PIC -(9)9.99.
+       77  SALARIO-EDICION      PIC -(7)9.99.
+       01  TABLA-OPERADORES.
+           05 OPERADOR-AUTORIZADO-ENTRADA OCCURS 3 TIMES PIC X(10).
        PROCEDURE DIVISION.
        EMPIEZA-PROGRAMA.
+       PERFORM INICIALIZA-OPERADORES-AUTORIZADOS.
+       DISPLAY "OPERADOR: ".
+       ACCEPT OPERADOR-ACTUAL.
+       PERFORM VERIFICA-OPERADOR.
        PERFORM PROCEDIMIENTO-DE-APERTURA.
+       DISPLAY "1 - LISTAR EMPLEADOS".
+       DISPLAY "2 - ALTA DE EMPLEADO".
+       DISPLAY "3 - ACTUALIZAR TELEFONO/DIRECCION".
+       DISPLAY "4 - DAR DE BAJA UN EMPLEADO".
+       DISPLAY "5 - IMPRIMIR LISTADO PAGINADO".
+       DISPLAY "6 - RESUMEN POR DEPARTAMENTO".
+       DISPLAY "7 - INFORME DE ANTIGUEDAD".
+       DISPLAY "8 - EXPORTAR A CSV".
+       DISPLAY "9 - BUSCAR UN EMPLEADO POR ID".
+       DISPLAY "10 - ALTA DE DEPENDIENTE".
+       DISPLAY "11 - INFORME DE DEPENDIENTES".
+       DISPLAY "12 - VALIDACION DE DATOS".
+       DISPLAY "13 - ARCHIVAR EMPLEADOS INACTIVOS".
+       DISPLAY "14 - BUSCAR POR APELLIDOS".
+       DISPLAY "OPCION: ".
+       ACCEPT OPCION-MENU.
+       PERFORM DETERMINA-TIPO-OPCION.
+       PERFORM PROCESA-OPCION-MENU.
+       PERFORM PROCEDIMIENTO-DE-CIERRE.
+       PERFORM RESUMEN-EJECUCION.
+       FINALIZA-PROGRAMA.
+       STOP RUN.
+
+       INICIALIZA-OPERADORES-AUTORIZADOS.
+       MOVE "ADMIN" TO OPERADOR-AUTORIZADO-ENTRADA(1).
+       MOVE "SUPERVISOR" TO OPERADOR-AUTORIZADO-ENTRADA(2).
+       MOVE "RRHH" TO OPERADOR-AUTORIZADO-ENTRADA(3).
+
+       VERIFICA-OPERADOR.
+       MOVE "N" TO AUTORIZADO.
+       MOVE 1 TO OPERADOR-POS.
+       PERFORM COMPARA-OPERADOR
+           UNTIL OPERADOR-POS > OPERADOR-TOTAL OR AUTORIZADO = "S".
+
+       COMPARA-OPERADOR.
+       IF OPERADOR-AUTORIZADO-ENTRADA(OPERADOR-POS) = OPERADOR-ACTUAL
+          MOVE "S" TO AUTORIZADO
+       ELSE
+          ADD 1 TO OPERADOR-POS
+       END-IF.
+
+       RECHAZA-POR-AUTORIZACION.
+       DISPLAY "OPERADOR " OPERADOR-ACTUAL
+           " NO AUTORIZADO PARA MODOS DE MANTENIMIENTO.".
+
+       PROCESA-OPCION-MENU.
+       IF OPCION-MENU = "2"
+          IF AUTORIZADO = "S"
+             PERFORM ALTA-EMPLEADO
+          ELSE
+             PERFORM RECHAZA-POR-AUTORIZACION
+          END-IF
+       ELSE
+          IF OPCION-MENU = "3"
+             IF AUTORIZADO = "S"
+                PERFORM ACTUALIZA-EMPLEADO
+             ELSE
+                PERFORM RECHAZA-POR-AUTORIZACION
+             END-IF
+          ELSE
+             IF OPCION-MENU = "4"
+                IF AUTORIZADO = "S"
+                   PERFORM BAJA-EMPLEADO
+                ELSE
+                   PERFORM RECHAZA-POR-AUTORIZACION
+                END-IF
+             ELSE
+                IF OPCION-MENU = "5"
+                   PERFORM IMPRIME-LISTADO
+                ELSE
+                   IF OPCION-MENU = "6"
+                      PERFORM INFORME-DEPARTAMENTOS
+                   ELSE
+                      IF OPCION-MENU = "7"
+                         PERFORM INFORME-ANTIGUEDAD
+                      ELSE
+                         IF OPCION-MENU = "8"
+                            PERFORM EXPORTA-CSV
+                         ELSE
+                           IF OPCION-MENU = "9"
+                              PERFORM BUSCA-EMPLEADO-POR-ID
+                           ELSE
+                             IF OPCION-MENU = "10"
+                                IF AUTORIZADO = "S"
+                                   PERFORM ALTA-DEPENDIENTE
+                                ELSE
+                                   PERFORM RECHAZA-POR-AUTORIZACION
+                                END-IF
+                             ELSE
+                               IF OPCION-MENU = "11"
+                                  PERFORM INFORME-DEPENDIENTES
+                               ELSE
+                                 IF OPCION-MENU = "12"
+                                    PERFORM VALIDA-EMPLEADOS
+                                 ELSE
+                                   PERFORM PROCESA-OPCION-MENU-2
+                                 END-IF
+                               END-IF
+                             END-IF
+                           END-IF
+                         END-IF
+                      END-IF
+                   END-IF
+                END-IF
+             END-IF
+          END-IF
+       END-IF.
+
+       PROCESA-OPCION-MENU-2.
+       IF OPCION-MENU = "13"
+          IF AUTORIZADO = "S"
+             PERFORM ARCHIVA-EMPLEADOS-INACTIVOS
+          ELSE
+             PERFORM RECHAZA-POR-AUTORIZACION
+          END-IF
+       ELSE
+          IF OPCION-MENU = "14"
+             PERFORM BUSCA-POR-APELLIDOS
+          ELSE
+             MOVE "0" TO LEE-TODO
+             PERFORM LEE-SIGUIENTE-REGISTRO
+             IF LEE-TODO = "1"
+                DISPLAY "No hay registros."
+             ELSE
+                PERFORM MUESTRA-CAMPOS UNTIL LEE-TODO = "1"
+             END-IF
+          END-IF
+       END-IF.
+
+       DETERMINA-TIPO-OPCION.
+       MOVE "N" TO ES-ESCANEO-COMPLETO.
+       IF OPCION-MENU = "5" OR OPCION-MENU = "6" OR OPCION-MENU = "7"
+           OR OPCION-MENU = "8" OR OPCION-MENU = "12"
+           OR OPCION-MENU = "13" OR OPCION-MENU = "14"
+          MOVE "S" TO ES-ESCANEO-COMPLETO
+       ELSE
+          IF OPCION-MENU NOT = "2" AND OPCION-MENU NOT = "3"
+              AND OPCION-MENU NOT = "4" AND OPCION-MENU NOT = "9"
+              AND OPCION-MENU NOT = "10" AND OPCION-MENU NOT = "11"
+             MOVE "S" TO ES-ESCANEO-COMPLETO
+          END-IF
+       END-IF.
+
+       PROCEDIMIENTO-DE-APERTURA.
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       IF EMPLEADOS-ESTADO-ARCHIVO = "35"
+          DISPLAY "EMPLEADOS.DAT NO EXISTE. SE CREA UN ARCHIVO NUEVO."
+          OPEN OUTPUT EMPLEADOS-ARCHIVO
+          CLOSE EMPLEADOS-ARCHIVO
+          OPEN I-O EMPLEADOS-ARCHIVO
+       END-IF.
+       PERFORM CHEQUEA-ESTADO-EMPLEADOS.
+       IF EMPLEADOS-ESTADO-ARCHIVO NOT = "00"
+          STOP RUN
+       END-IF.
+
+       COPY "21-3-chequeo-estado.cbl".
+
+       PROCEDIMIENTO-DE-CIERRE.
+       CLOSE EMPLEADOS-ARCHIVO.
+       IF ES-ESCANEO-COMPLETO = "S"
+          PERFORM VERIFICA-CONTROL-TOTAL
+       END-IF.
+
+       VERIFICA-CONTROL-TOTAL.
+       OPEN INPUT CONTROL-ARCHIVO.
+       IF CONTROL-ESTADO-ARCHIVO = "00"
+          READ CONTROL-ARCHIVO INTO CONTROL-ANTERIOR
+          CLOSE CONTROL-ARCHIVO
+          IF REGISTROS-LEIDOS NOT = CONTROL-ANTERIOR
+             DISPLAY "AVISO: CONTROL DE TOTALES NO COINCIDE. "
+                 "ESPERADOS: " CONTROL-ANTERIOR
+                 " LEIDOS: " REGISTROS-LEIDOS
+          ELSE
+             DISPLAY "CONTROL DE TOTALES OK: " REGISTROS-LEIDOS
+                 " REGISTROS LEIDOS."
+          END-IF
+       ELSE
+          DISPLAY "NO HAY CONTROL DE TOTALES PREVIO. SE CREA UNO."
+          CLOSE CONTROL-ARCHIVO
+       END-IF.
+       OPEN OUTPUT CONTROL-ARCHIVO.
+       MOVE REGISTROS-LEIDOS TO CONTROL-REGISTRO.
+       WRITE CONTROL-REGISTRO.
+       CLOSE CONTROL-ARCHIVO.
+
+       MUESTRA-CAMPOS.
+       IF EMPLEADO-ACTIVO
+          DISPLAY "ID: " EMPLEADOS-ID
+                " Nombre: " EMPLEADOS-NOMBRE
+                " Apellidos: " EMPLEADOS-APELLIDOS
+                " Edad: " EMPLEADOS-EDAD
+                " Telefono: " EMPLEADOS-TELEFONO
+                " Direccion: " EMPLEADOS-DIRECCION
+          MOVE "LECTURA" TO ACCION-AUDITADA
+          PERFORM GRABA-AUDITORIA
+       END-IF.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       GRABA-AUDITORIA.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       OPEN EXTEND AUDITORIA-ARCHIVO.
+       MOVE OPERADOR-ACTUAL TO AUDIT-OPERADOR.
+       MOVE FECHA-ACTUAL(1:14) TO AUDIT-FECHA.
+       MOVE ACCION-AUDITADA TO AUDIT-ACCION.
+       MOVE EMPLEADOS-ID TO AUDIT-EMPLEADOS-ID.
+       WRITE AUDITORIA-REGISTRO.
+       CLOSE AUDITORIA-ARCHIVO.
+
+       RESUMEN-EJECUCION.
+       DISPLAY "TOTAL DE REGISTROS LEIDOS EN ESTA EJECUCION: "
+           REGISTROS-LEIDOS.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       OPEN EXTEND AUDITORIA-ARCHIVO.
+       MOVE OPERADOR-ACTUAL TO AUDIT-OPERADOR.
+       MOVE FECHA-ACTUAL(1:14) TO AUDIT-FECHA.
+       MOVE "RESUMEN" TO AUDIT-ACCION.
+       MOVE REGISTROS-LEIDOS TO AUDIT-EMPLEADOS-ID.
+       WRITE AUDITORIA-REGISTRO.
+       CLOSE AUDITORIA-ARCHIVO.
+
+       LEE-SIGUIENTE-REGISTRO.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END MOVE "1" TO LEE-TODO
+           NOT AT END ADD 1 TO REGISTROS-LEIDOS
+       END-READ.
+
+       ALTA-EMPLEADO.
+       DISPLAY "ID DEL EMPLEADO: ".
+       ACCEPT EMPLEADOS-ID.
+       DISPLAY "NOMBRE: ".
+       ACCEPT EMPLEADOS-NOMBRE.
+       DISPLAY "APELLIDOS: ".
+       ACCEPT EMPLEADOS-APELLIDOS.
+       DISPLAY "EDAD: ".
+       ACCEPT EMPLEADOS-EDAD.
+       DISPLAY "TELEFONO: ".
+       ACCEPT EMPLEADOS-TELEFONO.
+       DISPLAY "DIRECCION: ".
+       ACCEPT EMPLEADOS-DIRECCION.
+       DISPLAY "DEPARTAMENTO: ".
+       ACCEPT EMPLEADOS-DEPARTAMENTO.
+       DISPLAY "SALARIO: ".
+       ACCEPT EMPLEADOS-SALARIO.
+       DISPLAY "FECHA DE ALTA (AAAAMMDD): ".
+       ACCEPT EMPLEADOS-FECHA-ALTA.
+       MOVE "A" TO EMPLEADOS-ESTADO.
+       WRITE EMPLEADOS-REGISTRO
+           INVALID KEY
+              PERFORM RECHAZA-ALTA-DUPLICADA
+           NOT INVALID KEY
+              DISPLAY "EMPLEADO DADO DE ALTA."
+              MOVE "ALTA" TO ACCION-AUDITADA
+              PERFORM GRABA-AUDITORIA
+       END-WRITE.
+
+       RECHAZA-ALTA-DUPLICADA.
+       OPEN EXTEND EXCEPCIONES-ARCHIVO.
+       MOVE EMPLEADOS-ID TO EXCEPCIONES-ID.
+       MOVE EMPLEADOS-NOMBRE TO EXCEPCIONES-NOMBRE.
+       MOVE EMPLEADOS-APELLIDOS TO EXCEPCIONES-APELLIDOS.
+       MOVE "ID DUPLICADO" TO EXCEPCIONES-MOTIVO.
+       WRITE EXCEPCIONES-REGISTRO.
+       CLOSE EXCEPCIONES-ARCHIVO.
+       DISPLAY "ID " EMPLEADOS-ID " YA EXISTE. ALTA RECHAZADA.".
+
+       ACTUALIZA-EMPLEADO.
+       DISPLAY "ID DEL EMPLEADO A ACTUALIZAR: ".
+       ACCEPT ID-BUSCADO.
+       PERFORM LOCALIZA-POR-ID.
+       IF ENCONTRADO = "S"
+          DISPLAY "TELEFONO ACTUAL: " EMPLEADOS-TELEFONO
+          DISPLAY "NUEVO TELEFONO (ENTER PARA DEJAR IGUAL): "
+          ACCEPT NUEVO-TELEFONO
+          IF NUEVO-TELEFONO NOT = SPACES
+             MOVE NUEVO-TELEFONO TO EMPLEADOS-TELEFONO
+          END-IF
+          DISPLAY "DIRECCION ACTUAL: " EMPLEADOS-DIRECCION
+          DISPLAY "NUEVA DIRECCION (ENTER PARA DEJAR IGUAL): "
+          ACCEPT NUEVA-DIRECCION
+          IF NUEVA-DIRECCION NOT = SPACES
+             MOVE NUEVA-DIRECCION TO EMPLEADOS-DIRECCION
+          END-IF
+          REWRITE EMPLEADOS-REGISTRO
+          DISPLAY "EMPLEADO ACTUALIZADO."
+          MOVE "ACTUALIZACION" TO ACCION-AUDITADA
+          PERFORM GRABA-AUDITORIA
+       ELSE
+          DISPLAY "NO SE ENCONTRO EL EMPLEADO " ID-BUSCADO
+       END-IF.
+
+       LOCALIZA-POR-ID.
+       MOVE ID-BUSCADO TO EMPLEADOS-ID.
+       READ EMPLEADOS-ARCHIVO
+           INVALID KEY MOVE "N" TO ENCONTRADO
+           NOT INVALID KEY MOVE "S" TO ENCONTRADO
+       END-READ.
+
+       BUSCA-EMPLEADO-POR-ID.
+       DISPLAY "ID DEL EMPLEADO A BUSCAR: ".
+       ACCEPT ID-BUSCADO.
+       PERFORM LOCALIZA-POR-ID.
+       IF ENCONTRADO = "S"
+          DISPLAY "ID: " EMPLEADOS-ID
+                " Nombre: " EMPLEADOS-NOMBRE
+                " Apellidos: " EMPLEADOS-APELLIDOS
+                " Edad: " EMPLEADOS-EDAD
+                " Telefono: " EMPLEADOS-TELEFONO
+                " Direccion: " EMPLEADOS-DIRECCION
+          MOVE "LECTURA" TO ACCION-AUDITADA
+          PERFORM GRABA-AUDITORIA
+       ELSE
+          DISPLAY "NO SE ENCONTRO EL EMPLEADO " ID-BUSCADO
+       END-IF.
+
+       BUSCA-POR-APELLIDOS.
+       DISPLAY "APELLIDOS A BUSCAR (PARCIAL O EXACTO): ".
+       ACCEPT APELLIDO-BUSCADO.
+       MOVE FUNCTION TRIM(APELLIDO-BUSCADO) TO APELLIDO-BUSCADO-REC.
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(APELLIDO-BUSCADO))
+           TO APELLIDO-BUSCADO-LEN.
+       IF APELLIDO-BUSCADO-REC = SPACES
+          DISPLAY "DEBE INTRODUCIR AL MENOS UN CARACTER."
+       ELSE
+          MOVE 0 TO TOTAL-COINCIDENCIAS
+          MOVE "0" TO LEE-TODO
+          PERFORM LEE-SIGUIENTE-REGISTRO
+          PERFORM EVALUA-APELLIDO-EMPLEADO UNTIL LEE-TODO = "1"
+          DISPLAY TOTAL-COINCIDENCIAS " EMPLEADOS ENCONTRADOS."
+          MOVE "BUSQ-APELLIDOS" TO ACCION-AUDITADA
+          PERFORM GRABA-AUDITORIA
+       END-IF.
+
+       EVALUA-APELLIDO-EMPLEADO.
+       IF EMPLEADO-ACTIVO
+          MOVE 0 TO COINCIDENCIAS-CAMPO
+          INSPECT EMPLEADOS-APELLIDOS TALLYING COINCIDENCIAS-CAMPO
+              FOR ALL APELLIDO-BUSCADO-REC(1:APELLIDO-BUSCADO-LEN)
+          IF COINCIDENCIAS-CAMPO > 0
+             DISPLAY "ID: " EMPLEADOS-ID
+                   " Nombre: " EMPLEADOS-NOMBRE
+                   " Apellidos: " EMPLEADOS-APELLIDOS
+             ADD 1 TO TOTAL-COINCIDENCIAS
+          END-IF
+       END-IF.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       ARCHIVA-EMPLEADOS-INACTIVOS.
+       DISPLAY "ARCHIVAR BAJAS ANTERIORES A (AAAAMMDD): ".
+       ACCEPT FECHA-CORTE-ARCHIVO.
+       OPEN EXTEND ARCHIVO-HISTORICO.
+       MOVE 0 TO TOTAL-ARCHIVADOS.
        MOVE "0" TO LEE-TODO.
        PERFORM LEE-SIGUIENTE-REGISTRO.
-         IF LEE-TODO = "1"
-           DISPLAY "No se encontraron registros en el archivo."
-             ELSE
-               PERFORM MUESTRA-CAMPOS
-               UNTIL LEE-TODO = "1".
-               PERFORM PROCEDIMIENTO-DE-CIERRE.
-               FINALIZA-PROGRAMA.
-               STOP RUN.
-               PROCEDIMIENTO-DE-APERTURA.
-               OPEN I-O EMPLEADOS-ARCHIVO.
-               PROCEDIMIENTO-DE-CIERRE.
-               CLOSE EMPLEADOS-ARCHIVO.
-               MUESTRA-CAMPOS.
-               DISPLAY "ID: " EMPLEADOS-ID
-             " Nombre: " EMPLEADOS-NOMBRE " Apellidos: "
-             EMPLEADOS-APELLIDOS " Edad: " EMPLEADOS-EDAD " Telefono: "
-             EMPLEADOS-TELEFONO " Direccion: " EMPLEADOS-DIRECCION.
-             PERFORM LEE-SIGUIENTE-REGISTRO.
-             LEE-SIGUIENTE-REGISTRO.
-             READ EMPLEADOS-ARCHIVO NEXT RECORD
-             AT END MOVE "1" TO LEE-TODO.
+       PERFORM EVALUA-ARCHIVO-EMPLEADO UNTIL LEE-TODO = "1".
+       CLOSE ARCHIVO-HISTORICO.
+       DISPLAY TOTAL-ARCHIVADOS " EMPLEADOS ARCHIVADOS EN HISTORICO.".
+
+       EVALUA-ARCHIVO-EMPLEADO.
+       IF EMPLEADO-INACTIVO
+           AND EMPLEADOS-FECHA-ALTA < FECHA-CORTE-ARCHIVO
+          MOVE EMPLEADOS-ID TO HISTORICO-ID
+          MOVE EMPLEADOS-NOMBRE TO HISTORICO-NOMBRE
+          MOVE EMPLEADOS-APELLIDOS TO HISTORICO-APELLIDOS
+          MOVE EMPLEADOS-EDAD TO HISTORICO-EDAD
+          MOVE EMPLEADOS-TELEFONO TO HISTORICO-TELEFONO
+          MOVE EMPLEADOS-DIRECCION TO HISTORICO-DIRECCION
+          MOVE EMPLEADOS-ESTADO TO HISTORICO-ESTADO
+          MOVE EMPLEADOS-DEPARTAMENTO TO HISTORICO-DEPARTAMENTO
+          MOVE EMPLEADOS-SALARIO TO HISTORICO-SALARIO
+          MOVE EMPLEADOS-FECHA-ALTA TO HISTORICO-FECHA-ALTA
+          WRITE HISTORICO-REGISTRO
+          DELETE EMPLEADOS-ARCHIVO RECORD
+          ADD 1 TO TOTAL-ARCHIVADOS
+       END-IF.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       VALIDA-EMPLEADOS.
+       OPEN OUTPUT REPORTE-VALIDACION.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       MOVE SPACES TO LINEA-VALIDACION.
+       STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+           DELIMITED BY SIZE INTO LINEA-VALIDACION.
+       WRITE LINEA-VALIDACION.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+       PERFORM VALIDA-LINEA-EMPLEADO UNTIL LEE-TODO = "1".
+       CLOSE REPORTE-VALIDACION.
+       MOVE "VALIDACION" TO ACCION-AUDITADA.
+       PERFORM GRABA-AUDITORIA.
+       DISPLAY "VALIDACION ESCRITA EN VALIDACION.RPT.".
+
+       VALIDA-LINEA-EMPLEADO.
+       IF EMPLEADO-ACTIVO
+          IF EMPLEADOS-NOMBRE = SPACES
+             MOVE "NOMBRE EN BLANCO" TO MOTIVO-VALIDACION
+             PERFORM ESCRIBE-LINEA-VALIDACION
+          END-IF
+          IF EMPLEADOS-APELLIDOS = SPACES
+             MOVE "APELLIDOS EN BLANCO" TO MOTIVO-VALIDACION
+             PERFORM ESCRIBE-LINEA-VALIDACION
+          END-IF
+          IF EMPLEADOS-EDAD IS NOT NUMERIC
+              OR EMPLEADOS-EDAD < 16 OR EMPLEADOS-EDAD > 99
+             MOVE "EDAD FUERA DE RANGO" TO MOTIVO-VALIDACION
+             PERFORM ESCRIBE-LINEA-VALIDACION
+          END-IF
+          IF EMPLEADOS-TELEFONO = SPACES
+             MOVE "TELEFONO EN BLANCO" TO MOTIVO-VALIDACION
+             PERFORM ESCRIBE-LINEA-VALIDACION
+          END-IF
+       END-IF.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       ESCRIBE-LINEA-VALIDACION.
+       MOVE SPACES TO LINEA-VALIDACION.
+       STRING "ID: " EMPLEADOS-ID " " MOTIVO-VALIDACION
+           DELIMITED BY SIZE INTO LINEA-VALIDACION.
+       WRITE LINEA-VALIDACION.
+
+       ALTA-DEPENDIENTE.
+       DISPLAY "ID DEL EMPLEADO TITULAR: ".
+       ACCEPT ID-BUSCADO.
+       PERFORM LOCALIZA-POR-ID.
+       IF ENCONTRADO = "S"
+          DISPLAY "NOMBRE DEL DEPENDIENTE: "
+          ACCEPT DEPENDIENTE-NOMBRE
+          DISPLAY "PARENTESCO: "
+          ACCEPT DEPENDIENTE-PARENTESCO
+          DISPLAY "FECHA DE NACIMIENTO (AAAAMMDD): "
+          ACCEPT DEPENDIENTE-FECHA-NACIMIENTO
+          MOVE ID-BUSCADO TO DEPENDIENTE-EMPLEADOS-ID
+          OPEN EXTEND DEPENDIENTES-ARCHIVO
+          WRITE DEPENDIENTE-REGISTRO
+          CLOSE DEPENDIENTES-ARCHIVO
+          DISPLAY "DEPENDIENTE REGISTRADO PARA EL EMPLEADO " ID-BUSCADO
+       ELSE
+          DISPLAY "NO SE ENCONTRO EL EMPLEADO " ID-BUSCADO
+       END-IF.
+
+       INFORME-DEPENDIENTES.
+       OPEN INPUT DEPENDIENTES-ARCHIVO.
+       OPEN OUTPUT REPORTE-DEPENDIENTES.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       MOVE SPACES TO LINEA-DEPENDIENTE.
+       STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+           DELIMITED BY SIZE INTO LINEA-DEPENDIENTE.
+       WRITE LINEA-DEPENDIENTE.
+       MOVE "0" TO DEPENDIENTE-LEE-TODO.
+       PERFORM LEE-SIGUIENTE-DEPENDIENTE.
+       PERFORM ESCRIBE-LINEA-DEPENDIENTE
+           UNTIL DEPENDIENTE-LEE-TODO = "1".
+       CLOSE DEPENDIENTES-ARCHIVO.
+       CLOSE REPORTE-DEPENDIENTES.
+       DISPLAY "INFORME DE DEPENDIENTES ESCRITO EN DEPEND.RPT.".
+
+       LEE-SIGUIENTE-DEPENDIENTE.
+       READ DEPENDIENTES-ARCHIVO
+           AT END MOVE "1" TO DEPENDIENTE-LEE-TODO.
+
+       ESCRIBE-LINEA-DEPENDIENTE.
+       MOVE DEPENDIENTE-EMPLEADOS-ID TO ID-BUSCADO.
+       PERFORM LOCALIZA-POR-ID.
+       MOVE SPACES TO LINEA-DEPENDIENTE.
+       IF ENCONTRADO = "S"
+          STRING DEPENDIENTE-EMPLEADOS-ID " " EMPLEADOS-NOMBRE " "
+              EMPLEADOS-APELLIDOS " DEPENDIENTE: " DEPENDIENTE-NOMBRE
+              " (" DEPENDIENTE-PARENTESCO ") NAC: "
+              DEPENDIENTE-FECHA-NACIMIENTO
+              DELIMITED BY SIZE INTO LINEA-DEPENDIENTE
+       ELSE
+          STRING DEPENDIENTE-EMPLEADOS-ID " (EMPLEADO NO ENCONTRADO) "
+              "DEPENDIENTE: " DEPENDIENTE-NOMBRE
+              DELIMITED BY SIZE INTO LINEA-DEPENDIENTE
+       END-IF.
+       WRITE LINEA-DEPENDIENTE.
+       PERFORM LEE-SIGUIENTE-DEPENDIENTE.
+
+       BAJA-EMPLEADO.
+       DISPLAY "ID DEL EMPLEADO A DAR DE BAJA: ".
+       ACCEPT ID-BUSCADO.
+       PERFORM LOCALIZA-POR-ID.
+       IF ENCONTRADO = "S"
+          IF EMPLEADO-INACTIVO
+             DISPLAY "EL EMPLEADO " ID-BUSCADO " YA ESTABA DE BAJA."
+          ELSE
+             MOVE "I" TO EMPLEADOS-ESTADO
+             REWRITE EMPLEADOS-REGISTRO
+             DISPLAY "EMPLEADO " ID-BUSCADO " DADO DE BAJA."
+             MOVE "BAJA" TO ACCION-AUDITADA
+             PERFORM GRABA-AUDITORIA
+          END-IF
+       ELSE
+          DISPLAY "NO SE ENCONTRO EL EMPLEADO " ID-BUSCADO
+       END-IF.
+
+       IMPRIME-LISTADO.
+       OPEN OUTPUT REPORTE-EMPLEADOS.
+       MOVE 0 TO PAGINA-CONTADOR.
+       PERFORM ENCABEZADO-REPORTE.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+       PERFORM ESCRIBE-LINEA-REPORTE UNTIL LEE-TODO = "1".
+       MOVE SPACES TO LINEA-REPORTE.
+       STRING "FIN DEL INFORME" DELIMITED BY SIZE INTO LINEA-REPORTE.
+       WRITE LINEA-REPORTE.
+       CLOSE REPORTE-EMPLEADOS.
+       MOVE "LISTADO" TO ACCION-AUDITADA.
+       PERFORM GRABA-AUDITORIA.
+       DISPLAY "LISTADO IMPRESO EN ROSTER.RPT.".
+
+       ENCABEZADO-REPORTE.
+       ADD 1 TO PAGINA-CONTADOR.
+       MOVE SPACES TO LINEA-REPORTE.
+       STRING "LISTADO DE EMPLEADOS - PAGINA " PAGINA-CONTADOR
+           DELIMITED BY SIZE INTO LINEA-REPORTE.
+       WRITE LINEA-REPORTE.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       MOVE SPACES TO LINEA-REPORTE.
+       STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+           DELIMITED BY SIZE INTO LINEA-REPORTE.
+       WRITE LINEA-REPORTE.
+       MOVE SPACES TO LINEA-REPORTE.
+       STRING "ID     NOMBRE          APELLIDOS           EDAD TELEFONO"
+           DELIMITED BY SIZE INTO LINEA-REPORTE.
+       WRITE LINEA-REPORTE.
+       MOVE 0 TO LINEA-CONTADOR.
+
+       ESCRIBE-LINEA-REPORTE.
+       IF EMPLEADO-ACTIVO
+          IF LINEA-CONTADOR >= LINEAS-POR-PAGINA
+             PERFORM ENCABEZADO-REPORTE
+          END-IF
+          MOVE EMPLEADOS-EDAD TO EDAD-EDICION
+          MOVE SPACES TO LINEA-REPORTE
+          STRING EMPLEADOS-ID " " EMPLEADOS-NOMBRE " "
+              EMPLEADOS-APELLIDOS " " EDAD-EDICION " "
+              EMPLEADOS-TELEFONO DELIMITED BY SIZE INTO LINEA-REPORTE
+          WRITE LINEA-REPORTE
+          ADD 1 TO LINEA-CONTADOR
+       END-IF.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       INFORME-DEPARTAMENTOS.
+       MOVE 0 TO DEPTO-TOTAL-USADOS.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+       PERFORM ACUMULA-DEPARTAMENTO UNTIL LEE-TODO = "1".
+       OPEN OUTPUT REPORTE-DEPARTAMENTOS.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       MOVE SPACES TO LINEA-DEPTO.
+       STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+           DELIMITED BY SIZE INTO LINEA-DEPTO.
+       WRITE LINEA-DEPTO.
+       MOVE 1 TO DEPTO-POS.
+       PERFORM ESCRIBE-LINEA-DEPTO UNTIL DEPTO-POS > DEPTO-TOTAL-USADOS.
+       CLOSE REPORTE-DEPARTAMENTOS.
+       MOVE "DEPARTAMENTOS" TO ACCION-AUDITADA.
+       PERFORM GRABA-AUDITORIA.
+       DISPLAY "RESUMEN POR DEPARTAMENTO ESCRITO EN DEPTOS.RPT.".
+
+       ACUMULA-DEPARTAMENTO.
+       IF EMPLEADO-ACTIVO
+          PERFORM BUSCA-DEPARTAMENTO
+       END-IF.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       BUSCA-DEPARTAMENTO.
+       MOVE "N" TO DEPTO-ENCONTRADO.
+       MOVE 1 TO DEPTO-POS.
+       PERFORM COMPARA-DEPARTAMENTO
+           UNTIL DEPTO-POS > DEPTO-TOTAL-USADOS
+           OR DEPTO-ENCONTRADO = "S".
+       IF DEPTO-ENCONTRADO = "N"
+          IF DEPTO-TOTAL-USADOS < 20
+             ADD 1 TO DEPTO-TOTAL-USADOS
+             MOVE DEPTO-TOTAL-USADOS TO DEPTO-POS
+             MOVE EMPLEADOS-DEPARTAMENTO TO DEPTO-CODIGO(DEPTO-POS)
+             MOVE 0 TO DEPTO-CONTADOR(DEPTO-POS)
+             MOVE 0 TO DEPTO-TOTAL-SALARIO(DEPTO-POS)
+             MOVE "S" TO DEPTO-ENCONTRADO
+          ELSE
+             DISPLAY "AVISO: TABLA DE DEPARTAMENTOS LLENA. SE OMITE "
+                 EMPLEADOS-DEPARTAMENTO
+          END-IF
+       END-IF.
+       IF DEPTO-ENCONTRADO = "S"
+          ADD 1 TO DEPTO-CONTADOR(DEPTO-POS)
+          ADD EMPLEADOS-SALARIO TO DEPTO-TOTAL-SALARIO(DEPTO-POS)
+       END-IF.
+
+       COMPARA-DEPARTAMENTO.
+       IF DEPTO-CODIGO(DEPTO-POS) = EMPLEADOS-DEPARTAMENTO
+          MOVE "S" TO DEPTO-ENCONTRADO
+       ELSE
+          ADD 1 TO DEPTO-POS
+       END-IF.
+
+       ESCRIBE-LINEA-DEPTO.
+       MOVE DEPTO-TOTAL-SALARIO(DEPTO-POS) TO DEPTO-SALARIO-EDICION.
+       MOVE SPACES TO LINEA-DEPTO.
+       STRING DEPTO-CODIGO(DEPTO-POS) " EMPLEADOS: "
+           DEPTO-CONTADOR(DEPTO-POS) " SALARIO TOTAL: "
+           DEPTO-SALARIO-EDICION DELIMITED BY SIZE
+           INTO LINEA-DEPTO.
+       WRITE LINEA-DEPTO.
+       ADD 1 TO DEPTO-POS.
+
+       INFORME-ANTIGUEDAD.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       MOVE FECHA-ACTUAL(1:4) TO ANIO-ACTUAL.
+       OPEN OUTPUT REPORTE-ANTIGUEDAD.
+       MOVE SPACES TO LINEA-ANTIGUEDAD.
+       STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+           DELIMITED BY SIZE INTO LINEA-ANTIGUEDAD.
+       WRITE LINEA-ANTIGUEDAD.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+       PERFORM ESCRIBE-LINEA-ANTIGUEDAD UNTIL LEE-TODO = "1".
+       CLOSE REPORTE-ANTIGUEDAD.
+       MOVE "ANTIGUEDAD" TO ACCION-AUDITADA.
+       PERFORM GRABA-AUDITORIA.
+       DISPLAY "INFORME DE ANTIGUEDAD ESCRITO EN ANTIGUEDAD.RPT.".
+
+       ESCRIBE-LINEA-ANTIGUEDAD.
+       IF EMPLEADO-ACTIVO
+          MOVE EMPLEADOS-FECHA-ALTA(1:4) TO ANIO-ALTA
+          SUBTRACT ANIO-ALTA FROM ANIO-ACTUAL GIVING ANTIGUEDAD-ANIOS
+          MOVE SPACES TO LINEA-ANTIGUEDAD
+          STRING EMPLEADOS-ID " " EMPLEADOS-NOMBRE " "
+              EMPLEADOS-APELLIDOS " " ANTIGUEDAD-ANIOS " ANIOS"
+              DELIMITED BY SIZE INTO LINEA-ANTIGUEDAD
+          WRITE LINEA-ANTIGUEDAD
+       END-IF.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       EXPORTA-CSV.
+       OPEN OUTPUT EXPORTACION-CSV.
+       MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+       MOVE SPACES TO LINEA-CSV.
+       STRING "FECHA DE EJECUCION: " FECHA-ACTUAL(1:14)
+           DELIMITED BY SIZE INTO LINEA-CSV.
+       WRITE LINEA-CSV.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+       PERFORM ESCRIBE-LINEA-CSV UNTIL LEE-TODO = "1".
+       CLOSE EXPORTACION-CSV.
+       MOVE "EXPORTACION-CSV" TO ACCION-AUDITADA.
+       PERFORM GRABA-AUDITORIA.
+       DISPLAY "EXPORTACION CSV ESCRITA EN EMPLEADOS.CSV.".
+
+       ESCRIBE-LINEA-CSV.
+       IF EMPLEADO-ACTIVO
+          MOVE EMPLEADOS-SALARIO TO SALARIO-EDICION
+          MOVE SPACES TO LINEA-CSV
+          STRING EMPLEADOS-ID "," EMPLEADOS-NOMBRE ","
+              EMPLEADOS-APELLIDOS "," EMPLEADOS-EDAD ","
+              EMPLEADOS-TELEFONO "," EMPLEADOS-DIRECCION ","
+              EMPLEADOS-DEPARTAMENTO "," SALARIO-EDICION ","
+              EMPLEADOS-FECHA-ALTA "," EMPLEADOS-ESTADO
+              DELIMITED BY SIZE INTO LINEA-CSV
+          WRITE LINEA-CSV
+       END-IF.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
        END PROGRAM CAPITULO-27.
