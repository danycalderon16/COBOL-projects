@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: definicion fisica (SELECT/ASSIGN) de EMPLEADOS-ARCHIVO
+      * para que todos los programas que acceden al archivo de
+      * empleados compartan la misma organizacion.
+      *
+      * Indexado por EMPLEADOS-ID en vez de secuencial, para que las
+      * operaciones de alta/baja/modificacion/consulta puedan ir
+      * directas al registro en vez de recorrer el archivo entero.
+      ******************************************************************
+           SELECT EMPLEADOS-ARCHIVO ASSIGN TO "EMPLEADOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLEADOS-ID
+               FILE STATUS IS EMPLEADOS-ESTADO-ARCHIVO.
