@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Copybook: rutina compartida de verificacion de FILE STATUS
+      * para EMPLEADOS-ARCHIVO.
+      *
+      * Se incluye con COPY dentro de la PROCEDURE DIVISION de
+      * cualquier programa que abra el archivo, justo despues del
+      * parrafo de apertura, para que todos muestren el mismo
+      * mensaje amigable ante los codigos de FILE STATUS mas
+      * comunes en vez de reinventar el manejo de errores cada vez.
+      ******************************************************************
+       CHEQUEA-ESTADO-EMPLEADOS.
+       IF EMPLEADOS-ESTADO-ARCHIVO = "00"
+          CONTINUE
+       ELSE
+          IF EMPLEADOS-ESTADO-ARCHIVO = "35"
+             DISPLAY "EMPLEADOS.DAT NO EXISTE."
+          ELSE
+             IF EMPLEADOS-ESTADO-ARCHIVO = "37"
+                DISPLAY "EMPLEADOS.DAT NO SE PUEDE ABRIR (PERMISOS)."
+             ELSE
+                IF EMPLEADOS-ESTADO-ARCHIVO = "39"
+                   DISPLAY "EMPLEADOS.DAT TIENE UNA ORGANIZACION "
+                       "INCOMPATIBLE CON EL PROGRAMA."
+                ELSE
+                   IF EMPLEADOS-ESTADO-ARCHIVO = "93"
+                      DISPLAY "EMPLEADOS.DAT ESTA BLOQUEADO POR OTRO "
+                          "PROCESO."
+                   ELSE
+                      DISPLAY "ERROR AL ABRIR EMPLEADOS.DAT. ESTADO: "
+                          EMPLEADOS-ESTADO-ARCHIVO
+                   END-IF
+                END-IF
+             END-IF
+          END-IF
+       END-IF.
